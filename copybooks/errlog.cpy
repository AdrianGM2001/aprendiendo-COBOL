@@ -0,0 +1,12 @@
+      * Registro del log de excepciones compartido por toda la suite:
+      * OPERACIONES, CONDICIONALES, CALCULAR-E y las variantes de
+      * TABLAS-MULTIPLICAR escriben aqui cuando se topan con una
+      * condicion de error (division por cero, ACCEPT fuera de rango,
+      * desbordamiento en una operacion aritmetica), para que el turno
+      * de operaciones tenga un unico fichero que revisar cada manana
+      * en vez de repasar la consola de cada programa por separado.
+       01  ERROR-LOG-REC.
+           05 ERRLOG-FECHA     PIC 9(8).
+           05 ERRLOG-HORA      PIC 9(6).
+           05 ERRLOG-PROGRAMA  PIC X(20).
+           05 ERRLOG-MENSAJE   PIC X(50).

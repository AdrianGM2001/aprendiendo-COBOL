@@ -0,0 +1,11 @@
+      * Cabecera/pie de informe compartidos por los programas que
+      * producen salida de tipo informe (nombre del taller, fecha
+      * de ejecucion y numero de pagina), para que todos los
+      * informes que se entregan tengan el mismo aspecto.
+       01  RPT-HEADER.
+           05 RPT-TIENDA PIC X(30) VALUE "TALLER DE CALCULO".
+           05 RPT-FECHA-HORA.
+               10 RPT-FECHA PIC 9(8).
+               10 RPT-HORA  PIC 9(6).
+               10 FILLER    PIC X(8).
+           05 RPT-PAGINA PIC 9(4) VALUE 0.

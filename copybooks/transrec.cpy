@@ -0,0 +1,20 @@
+      * Registro maestro de transacciones compartido por toda la
+      * suite: OPERACIONES, CONDICIONALES y las variantes de
+      * TABLAS-MULTIPLICAR pueden leer el mismo formato sin
+      * reformatear, usando TR-OP-CODE para saber que parte del
+      * registro les corresponde y pasando por alto el resto.
+      *   TR-OP-CODE = "AR"     -> operacion aritmetica (OPERACIONES)
+      *   TR-OP-CODE = "DV"     -> comprobacion de divisibilidad
+      *                            (CONDICIONALES)
+      *   TR-OP-CODE = "TB"     -> generacion de tabla de multiplicar
+      *                            (TABLAS-MULTIPLICAR), usa TR-NUMERO
+      *   TR-OP-CODE = SPACES   -> registro del formato antiguo sin
+      *                            codigo, se trata como aritmetico
+      *                            o de divisibilidad segun el
+      *                            programa que lo lea (compatibilidad
+      *                            con ficheros de lotes anteriores)
+       01  TRANS-REC.
+           05 TR-N1      PIC S9(4)V99.
+           05 TR-N2      PIC S9(4)V99.
+           05 TR-OP-CODE PIC X(2).
+           05 TR-NUMERO  PIC 99.

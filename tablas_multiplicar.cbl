@@ -1,34 +1,218 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. TABLAS-MULTIPLICAR.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL PRINT-FILE ASSIGN TO "TABLAPRT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PRINT-STATUS.
+           SELECT OPTIONAL ERROR-LOG-FILE ASSIGN TO "ERRORLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ERRLOG-STATUS.
        DATA DIVISION.
        FILE SECTION.
+       FD  PRINT-FILE.
+       01  PRINT-LINE PIC X(80).
+       FD  ERROR-LOG-FILE.
+           COPY "errlog.cpy".
        WORKING-STORAGE SECTION.
        01  SALIR PIC X.
        01  NUMERO PIC 99.
        01  MULT PIC 99.
        01  RES PIC 999.
+       01  WS-PRINT-STATUS PIC XX.
+       01  NUM-INICIAL PIC 99.
+       01  NUM-FINAL PIC 99.
+       01  WS-NUMERO-ENTRADA PIC X(2).
+       01  WS-ERRLOG-STATUS PIC XX.
+       01  WS-ERRLOG-MSG PIC X(50).
+       01  WS-ERRLOG-FECHA-HORA.
+           05 WS-ERRLOG-FECHA PIC 9(8).
+           05 WS-ERRLOG-HORA PIC 9(6).
+           05 FILLER PIC X(8).
+       COPY "rpthdr.cpy".
+       01 WS-STATS-HORA-INICIO PIC 9(6) VALUE 0.
+       01 WS-STATS-INI-R REDEFINES WS-STATS-HORA-INICIO.
+           05 WS-STATS-INI-HH PIC 99.
+           05 WS-STATS-INI-MM PIC 99.
+           05 WS-STATS-INI-SS PIC 99.
+       01 WS-STATS-HORA-FIN PIC 9(6).
+       01 WS-STATS-FIN-R REDEFINES WS-STATS-HORA-FIN.
+           05 WS-STATS-FIN-HH PIC 99.
+           05 WS-STATS-FIN-MM PIC 99.
+           05 WS-STATS-FIN-SS PIC 99.
+       01 WS-STATS-SEGUNDOS PIC S9(6).
+       01 WS-STATS-REGISTROS PIC 9(6) VALUE 0.
+       01 WS-STATS-ERRORES PIC 9(6) VALUE 0.
 
        PROCEDURE DIVISION.
        INICIO.
+           IF WS-STATS-HORA-INICIO = 0
+               MOVE FUNCTION CURRENT-DATE(9:6) TO WS-STATS-HORA-INICIO
+               MOVE 0 TO WS-STATS-REGISTROS
+               MOVE 0 TO WS-STATS-ERRORES
+           END-IF.
            DISPLAY "Para multiplicar pulsa ENTER".
+           DISPLAY "Para la tabla pitagorica introduce 'P'".
            DISPLAY "Para salir introduce 'S'".
            ACCEPT SALIR.
            IF SALIR = "S"
-               STOP RUN
+               PERFORM MOSTRAR-ESTADISTICAS
+               GOBACK
            END-IF.
-           DISPLAY "Introduce un numero".
-           ACCEPT NUMERO.
-           DISPLAY "Tabla del " NUMERO.
+           IF SALIR = "P" OR SALIR = "p"
+               PERFORM PITAGORICA
+               GO TO INICIO
+           END-IF.
+           PERFORM LEER-NUMERO.
+           OPEN EXTEND PRINT-FILE.
+           IF WS-PRINT-STATUS NOT = "00" AND WS-PRINT-STATUS NOT = "05"
+               DISPLAY "Aviso: no se pudo abrir TABLAPRT.DAT, codigo "
+                   WS-PRINT-STATUS
+           END-IF
+           PERFORM MOSTRAR-CABECERA.
            PERFORM CALCULAR.
+           PERFORM MOSTRAR-PIE.
+           CLOSE PRINT-FILE.
            GO TO INICIO.
 
+       MOSTRAR-ESTADISTICAS.
+           MOVE FUNCTION CURRENT-DATE(9:6) TO WS-STATS-HORA-FIN
+           COMPUTE WS-STATS-SEGUNDOS =
+               (WS-STATS-FIN-HH * 3600 + WS-STATS-FIN-MM * 60
+                   + WS-STATS-FIN-SS)
+               - (WS-STATS-INI-HH * 3600 + WS-STATS-INI-MM * 60
+                   + WS-STATS-INI-SS)
+           DISPLAY "===================================="
+           DISPLAY "Estadisticas de fin de trabajo (TABLAS-MULT.):"
+           DISPLAY "  Registros procesados: "
+               WS-STATS-REGISTROS
+           DISPLAY "  Errores encontrados:  " WS-STATS-ERRORES
+           DISPLAY "  Tiempo transcurrido (seg): " WS-STATS-SEGUNDOS
+           DISPLAY "====================================".
+
+       MOSTRAR-CABECERA.
+           ADD 1 TO WS-STATS-REGISTROS
+           ADD 1 TO RPT-PAGINA
+           MOVE FUNCTION CURRENT-DATE TO RPT-FECHA-HORA
+           DISPLAY "===================================="
+           DISPLAY RPT-TIENDA " - TABLAS DE MULTIPLICAR"
+           DISPLAY "Fecha: " RPT-FECHA "   Pagina: " RPT-PAGINA
+           DISPLAY "Tabla del " NUMERO
+           DISPLAY "------------------------------------"
+           MOVE SPACES TO PRINT-LINE
+           STRING RPT-TIENDA " - TABLAS DE MULTIPLICAR"
+               DELIMITED BY SIZE
+               INTO PRINT-LINE
+           WRITE PRINT-LINE
+           MOVE SPACES TO PRINT-LINE
+           STRING "Fecha: " RPT-FECHA "   Pagina: " RPT-PAGINA
+               DELIMITED BY SIZE
+               INTO PRINT-LINE
+           WRITE PRINT-LINE
+           MOVE SPACES TO PRINT-LINE
+           STRING "Tabla del " NUMERO DELIMITED BY SIZE
+               INTO PRINT-LINE
+           WRITE PRINT-LINE.
+
+       MOSTRAR-PIE.
+           DISPLAY "===================================="
+           MOVE SPACES TO PRINT-LINE
+           STRING "---- fin tabla " NUMERO " ----" DELIMITED BY SIZE
+               INTO PRINT-LINE
+           WRITE PRINT-LINE
+           MOVE SPACES TO PRINT-LINE
+           WRITE PRINT-LINE.
+
+       LEER-NUMERO.
+           DISPLAY "Introduce un numero".
+           ACCEPT WS-NUMERO-ENTRADA.
+           IF FUNCTION TRIM(WS-NUMERO-ENTRADA) IS NOT NUMERIC
+               OR WS-NUMERO-ENTRADA = SPACES
+               DISPLAY "Entrada invalida, introduce un numero de 0 a 99"
+               MOVE "ACCEPT fuera de rango en LEER-NUMERO"
+                   TO WS-ERRLOG-MSG
+               PERFORM REGISTRAR-ERROR
+               PERFORM LEER-NUMERO
+           ELSE
+               MOVE FUNCTION TRIM(WS-NUMERO-ENTRADA) TO NUMERO
+           END-IF.
+
+       PITAGORICA.
+           PERFORM LEER-NUM-INICIAL.
+           PERFORM LEER-NUM-FINAL.
+           OPEN EXTEND PRINT-FILE.
+           IF WS-PRINT-STATUS NOT = "00" AND WS-PRINT-STATUS NOT = "05"
+               DISPLAY "Aviso: no se pudo abrir TABLAPRT.DAT, codigo "
+                   WS-PRINT-STATUS
+           END-IF
+           MOVE NUM-INICIAL TO NUMERO.
+           PERFORM PITAGORICA-TABLA UNTIL NUMERO > NUM-FINAL.
+           CLOSE PRINT-FILE.
+
+       LEER-NUM-INICIAL.
+           DISPLAY "Introduce el numero inicial".
+           ACCEPT WS-NUMERO-ENTRADA.
+           IF FUNCTION TRIM(WS-NUMERO-ENTRADA) IS NOT NUMERIC
+               OR WS-NUMERO-ENTRADA = SPACES
+               DISPLAY "Entrada invalida, introduce un numero de 0 a 99"
+               MOVE "ACCEPT fuera de rango en LEER-NUM-INICIAL"
+                   TO WS-ERRLOG-MSG
+               PERFORM REGISTRAR-ERROR
+               PERFORM LEER-NUM-INICIAL
+           ELSE
+               MOVE FUNCTION TRIM(WS-NUMERO-ENTRADA) TO NUM-INICIAL
+           END-IF.
+
+       LEER-NUM-FINAL.
+           DISPLAY "Introduce el numero final".
+           ACCEPT WS-NUMERO-ENTRADA.
+           IF FUNCTION TRIM(WS-NUMERO-ENTRADA) IS NOT NUMERIC
+               OR WS-NUMERO-ENTRADA = SPACES
+               DISPLAY "Entrada invalida, introduce un numero de 0 a 99"
+               MOVE "ACCEPT fuera de rango en LEER-NUM-FINAL"
+                   TO WS-ERRLOG-MSG
+               PERFORM REGISTRAR-ERROR
+               PERFORM LEER-NUM-FINAL
+           ELSE
+               MOVE FUNCTION TRIM(WS-NUMERO-ENTRADA) TO NUM-FINAL
+           END-IF.
+
+       PITAGORICA-TABLA.
+           PERFORM MOSTRAR-CABECERA.
+           PERFORM CALCULAR.
+           PERFORM MOSTRAR-PIE.
+           ADD 1 TO NUMERO.
+
        CALCULAR.
            IF MULT <= 10
                COMPUTE RES = NUMERO * MULT
                DISPLAY NUMERO " * " MULT " = " RES
+               MOVE SPACES TO PRINT-LINE
+               STRING NUMERO " * " MULT " = " RES
+                   DELIMITED BY SIZE
+                   INTO PRINT-LINE
+               WRITE PRINT-LINE
                ADD 1 TO MULT
                GO TO CALCULAR
            ELSE
                MOVE 0 TO MULT
            END-IF.
+
+       REGISTRAR-ERROR.
+           ADD 1 TO WS-STATS-ERRORES
+           MOVE FUNCTION CURRENT-DATE TO WS-ERRLOG-FECHA-HORA
+           OPEN EXTEND ERROR-LOG-FILE
+           IF WS-ERRLOG-STATUS NOT = "00"
+               AND WS-ERRLOG-STATUS NOT = "05"
+               DISPLAY "Aviso: no se pudo abrir ERRORLOG.DAT, codigo "
+                   WS-ERRLOG-STATUS
+           ELSE
+               MOVE WS-ERRLOG-FECHA TO ERRLOG-FECHA
+               MOVE WS-ERRLOG-HORA TO ERRLOG-HORA
+               MOVE "TABLAS-MULTIPLICAR" TO ERRLOG-PROGRAMA
+               MOVE WS-ERRLOG-MSG TO ERRLOG-MENSAJE
+               WRITE ERROR-LOG-REC
+               CLOSE ERROR-LOG-FILE
+           END-IF.
        END PROGRAM TABLAS-MULTIPLICAR.

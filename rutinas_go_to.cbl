@@ -1,19 +1,100 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. RUTINAS-GO-TO.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL CONTROL-FILE ASSIGN TO "CTLORDEN.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CTL-STATUS.
        DATA DIVISION.
        FILE SECTION.
+       FD  CONTROL-FILE.
+       01  CONTROL-REC PIC X(10).
        WORKING-STORAGE SECTION.
+       01 WS-CTL-STATUS PIC XX.
+       01 WS-CTL-EOF-SW PIC X VALUE "N".
+           88 FIN-CTL VALUE "S".
+       01 WS-RC PIC 9(4) VALUE 0.
+       01 WS-STATS-HORA-INICIO PIC 9(6).
+       01 WS-STATS-INI-R REDEFINES WS-STATS-HORA-INICIO.
+           05 WS-STATS-INI-HH PIC 99.
+           05 WS-STATS-INI-MM PIC 99.
+           05 WS-STATS-INI-SS PIC 99.
+       01 WS-STATS-HORA-FIN PIC 9(6).
+       01 WS-STATS-FIN-R REDEFINES WS-STATS-HORA-FIN.
+           05 WS-STATS-FIN-HH PIC 99.
+           05 WS-STATS-FIN-MM PIC 99.
+           05 WS-STATS-FIN-SS PIC 99.
+       01 WS-STATS-SEGUNDOS PIC S9(6).
+       01 WS-STATS-REGISTROS PIC 9(6) VALUE 0.
+       01 WS-STATS-ERRORES PIC 9(6) VALUE 0.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
        RUT1.
+           MOVE FUNCTION CURRENT-DATE(9:6) TO WS-STATS-HORA-INICIO
+           MOVE 0 TO WS-STATS-REGISTROS
+           MOVE 0 TO WS-STATS-ERRORES
            DISPLAY "Rutina 1"
-           PERFORM RUT3.
-       RUT2.
-           DISPLAY "Rutina 2"
+           OPEN INPUT CONTROL-FILE
+           IF WS-CTL-STATUS = "05"
+               CLOSE CONTROL-FILE
+               PERFORM RUT3
+               PERFORM RUT2
+           ELSE
+               IF WS-CTL-STATUS NOT = "00"
+                   DISPLAY "Error al abrir fichero de control, codigo "
+                       WS-CTL-STATUS
+                   MOVE 8 TO WS-RC
+               ELSE
+                   PERFORM UNTIL FIN-CTL
+                       READ CONTROL-FILE
+                           AT END
+                               SET FIN-CTL TO TRUE
+                           NOT AT END
+                               EVALUATE CONTROL-REC
+                                   WHEN "RUT2"
+                                       PERFORM RUT2
+                                   WHEN "RUT3"
+                                       PERFORM RUT3
+                               END-EVALUATE
+                       END-READ
+                   END-PERFORM
+                   CLOSE CONTROL-FILE
+               END-IF
+           END-IF
            GO TO FINALIZAR.
+       RUT2.
+           IF WS-CTL-STATUS NOT = "00" AND WS-CTL-STATUS NOT = "05"
+               GO TO ERROR-RUT
+           END-IF
+           ADD 1 TO WS-STATS-REGISTROS
+           DISPLAY "Rutina 2".
        RUT3.
-           DISPLAY "Rutina 3"
-           PERFORM RUT2.
+           IF WS-CTL-STATUS NOT = "00" AND WS-CTL-STATUS NOT = "05"
+               GO TO ERROR-RUT
+           END-IF
+           ADD 1 TO WS-STATS-REGISTROS
+           DISPLAY "Rutina 3".
+       ERROR-RUT.
+           ADD 1 TO WS-STATS-ERRORES
+           DISPLAY "Error en la rutina, codigo " WS-CTL-STATUS
+           MOVE 16 TO WS-RC
+           GO TO FINALIZAR.
+       MOSTRAR-ESTADISTICAS.
+           MOVE FUNCTION CURRENT-DATE(9:6) TO WS-STATS-HORA-FIN
+           COMPUTE WS-STATS-SEGUNDOS =
+               (WS-STATS-FIN-HH * 3600 + WS-STATS-FIN-MM * 60
+                   + WS-STATS-FIN-SS)
+               - (WS-STATS-INI-HH * 3600 + WS-STATS-INI-MM * 60
+                   + WS-STATS-INI-SS)
+           DISPLAY "===================================="
+           DISPLAY "Estadisticas de fin de trabajo (RUTINAS-GO-TO):"
+           DISPLAY "  Registros procesados: " WS-STATS-REGISTROS
+           DISPLAY "  Errores encontrados:  " WS-STATS-ERRORES
+           DISPLAY "  Tiempo transcurrido (seg): " WS-STATS-SEGUNDOS
+           DISPLAY "====================================".
        FINALIZAR.
-            STOP RUN.
+            PERFORM MOSTRAR-ESTADISTICAS
+            MOVE WS-RC TO RETURN-CODE
+            GOBACK.
        END PROGRAM RUTINAS-GO-TO.

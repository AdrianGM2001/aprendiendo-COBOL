@@ -0,0 +1,202 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TEST-ARITMETICA.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OP-TRANS-FILE ASSIGN TO "TRANS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-OP-TRANS-STATUS.
+           SELECT OPTIONAL OP-REPORT-FILE ASSIGN TO "OPREPORT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-OP-REPORT-STATUS.
+           SELECT COND-TRANS-FILE ASSIGN TO "CONDTRANS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-COND-TRANS-STATUS.
+           SELECT OPTIONAL COND-EXCEP-FILE ASSIGN TO "CONDEXCEP.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-COND-EXCEP-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  OP-TRANS-FILE.
+           COPY "transrec.cpy"
+               REPLACING ==TRANS-REC== BY ==OP-TRANS-REC==
+                         ==TR-N1==     BY ==OP-TR-N1==
+                         ==TR-N2==     BY ==OP-TR-N2==
+                         ==TR-OP-CODE== BY ==OP-TR-OPCODE==
+                         ==TR-NUMERO== BY ==OP-TR-NUMERO==.
+       FD  OP-REPORT-FILE.
+       01  OP-REPORT-LINE PIC X(90).
+       FD  COND-TRANS-FILE.
+           COPY "transrec.cpy"
+               REPLACING ==TRANS-REC== BY ==COND-TRANS-REC==
+                         ==TR-N1==     BY ==COND-TR-N1==
+                         ==TR-N2==     BY ==COND-TR-N2==
+                         ==TR-OP-CODE== BY ==COND-TR-OPCODE==
+                         ==TR-NUMERO== BY ==COND-TR-NUMERO==.
+       FD  COND-EXCEP-FILE.
+       01  COND-EXCEP-LINE PIC X(80).
+       WORKING-STORAGE SECTION.
+       01  WS-OP-TRANS-STATUS PIC XX.
+       01  WS-OP-REPORT-STATUS PIC XX.
+       01  WS-COND-TRANS-STATUS PIC XX.
+       01  WS-COND-EXCEP-STATUS PIC XX.
+       01  WS-EOF-SW PIC X VALUE "N".
+           88 FIN-LECTURA VALUE "S".
+       01  WS-PASES PIC 9(4) VALUE 0.
+       01  WS-FALLOS PIC 9(4) VALUE 0.
+       01  WS-EXPECTED-TOTALES PIC X(90).
+       01  WS-EXCEP-IDX PIC 9 VALUE 0.
+      * Casos conocidos de CONDICIONALES y su resultado esperado,
+      * en el mismo orden en que aparecen en COND-TRANS-FILE.
+       01  WS-EXPECTED-EXCEP-INIT.
+           05 FILLER PIC X(80) VALUE
+               "9500 / 0700 = 0013 modulo 000400 MCD 0100 MCM 00066500".
+           05 FILLER PIC X(80) VALUE
+               "9000 / 1400 = 0006 modulo 000600 MCD 0200 MCM 00063000".
+           05 FILLER PIC X(80) VALUE
+               "5000 / 0000 = division por cero".
+       01  WS-EXPECTED-EXCEP REDEFINES WS-EXPECTED-EXCEP-INIT.
+           05 WS-EXP-EXCEP-TBL OCCURS 3 TIMES PIC X(80).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY "===================================="
+           DISPLAY "TEST-ARITMETICA - autoverificacion de OPERACIONES"
+           DISPLAY "y CONDICIONALES frente a casos conocidos"
+           DISPLAY "Introduce 'B' cuando cada programa pida el modo"
+           DISPLAY "===================================="
+           PERFORM PREPARAR-CASOS-OPERACIONES
+           CALL "OPERACIONES"
+           PERFORM VERIFICAR-OPERACIONES
+           PERFORM PREPARAR-CASOS-CONDICIONALES
+           CALL "CONDICIONALES"
+           PERFORM VERIFICAR-CONDICIONALES
+           DISPLAY "===================================="
+           DISPLAY "Comprobaciones correctas: " WS-PASES
+           DISPLAY "Comprobaciones fallidas:  " WS-FALLOS
+           DISPLAY "===================================="
+           GOBACK.
+
+       PREPARAR-CASOS-OPERACIONES.
+           OPEN OUTPUT OP-TRANS-FILE
+           IF WS-OP-TRANS-STATUS NOT = "00"
+               DISPLAY "Error: no se pudo crear TRANS.DAT, codigo "
+                   WS-OP-TRANS-STATUS
+           END-IF
+           MOVE 001000 TO OP-TR-N1
+           MOVE 000500 TO OP-TR-N2
+           MOVE "AR" TO OP-TR-OPCODE
+           MOVE 00 TO OP-TR-NUMERO
+           WRITE OP-TRANS-REC
+           MOVE 001000 TO OP-TR-N1
+           MOVE 000300 TO OP-TR-N2
+           WRITE OP-TRANS-REC
+           MOVE 000500 TO OP-TR-N1
+           MOVE 000000 TO OP-TR-N2
+           WRITE OP-TRANS-REC
+           CLOSE OP-TRANS-FILE
+           MOVE SPACES TO WS-EXPECTED-TOTALES
+      *    Los totales llevan signo explicito (SIGN LEADING SEPARATE)
+      *    desde que OPERACIONES dejo de sobreimprimir el signo con
+      *    STRING; ver operaciones.cbl WS-TOTAL-*-DISP.
+           STRING "TOTALES -> SUMA: +0000330000 RESTA: +0000170000"
+               " MULT: +0080000000 DIV: +0000000533"
+               DELIMITED BY SIZE
+               INTO WS-EXPECTED-TOTALES.
+
+       VERIFICAR-OPERACIONES.
+           OPEN INPUT OP-REPORT-FILE
+           IF WS-OP-REPORT-STATUS NOT = "00"
+               ADD 1 TO WS-FALLOS
+               DISPLAY "FAIL: no se pudo abrir OPREPORT.DAT, codigo "
+                   WS-OP-REPORT-STATUS
+           ELSE
+               MOVE "N" TO WS-EOF-SW
+               PERFORM UNTIL FIN-LECTURA
+                   READ OP-REPORT-FILE
+                       AT END SET FIN-LECTURA TO TRUE
+                       NOT AT END
+                           IF OP-REPORT-LINE (1:7) = "TOTALES"
+                               PERFORM COMPARAR-TOTALES
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE OP-REPORT-FILE
+           END-IF.
+
+       COMPARAR-TOTALES.
+           IF OP-REPORT-LINE = WS-EXPECTED-TOTALES
+               ADD 1 TO WS-PASES
+               DISPLAY "PASS: totales de OPERACIONES"
+           ELSE
+               ADD 1 TO WS-FALLOS
+               DISPLAY "FAIL: totales de OPERACIONES"
+               DISPLAY "  esperado: " WS-EXPECTED-TOTALES
+               DISPLAY "  obtenido: " OP-REPORT-LINE
+           END-IF.
+
+       PREPARAR-CASOS-CONDICIONALES.
+           OPEN OUTPUT COND-TRANS-FILE
+           IF WS-COND-TRANS-STATUS NOT = "00"
+               DISPLAY "Error: no se pudo crear CONDTRANS.DAT, codigo "
+                   WS-COND-TRANS-STATUS
+           END-IF
+           MOVE 008100 TO COND-TR-N1
+           MOVE 000300 TO COND-TR-N2
+           MOVE "DV" TO COND-TR-OPCODE
+           MOVE 00 TO COND-TR-NUMERO
+           WRITE COND-TRANS-REC
+           MOVE 009500 TO COND-TR-N1
+           MOVE 000700 TO COND-TR-N2
+           WRITE COND-TRANS-REC
+           MOVE 009000 TO COND-TR-N1
+           MOVE 001400 TO COND-TR-N2
+           WRITE COND-TRANS-REC
+           MOVE 005000 TO COND-TR-N1
+           MOVE 000000 TO COND-TR-N2
+           WRITE COND-TRANS-REC
+           CLOSE COND-TRANS-FILE.
+
+       VERIFICAR-CONDICIONALES.
+           OPEN INPUT COND-EXCEP-FILE
+           IF WS-COND-EXCEP-STATUS NOT = "00"
+               ADD 1 TO WS-FALLOS
+               DISPLAY "FAIL: no se pudo abrir CONDEXCEP.DAT, codigo "
+                   WS-COND-EXCEP-STATUS
+           ELSE
+               MOVE "N" TO WS-EOF-SW
+               MOVE 0 TO WS-EXCEP-IDX
+               PERFORM UNTIL FIN-LECTURA
+                   READ COND-EXCEP-FILE
+                       AT END SET FIN-LECTURA TO TRUE
+                       NOT AT END
+                           IF COND-EXCEP-LINE (1:6) NOT = "TALLER"
+                               AND COND-EXCEP-LINE (1:6) NOT = "Fecha:"
+                               ADD 1 TO WS-EXCEP-IDX
+                               PERFORM COMPARAR-EXCEPCION
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE COND-EXCEP-FILE
+           END-IF.
+
+       COMPARAR-EXCEPCION.
+           IF WS-EXCEP-IDX > 3
+               ADD 1 TO WS-FALLOS
+               DISPLAY "FAIL: CONDICIONALES genero mas excepciones"
+                   " de las esperadas"
+           ELSE
+               IF COND-EXCEP-LINE = WS-EXP-EXCEP-TBL (WS-EXCEP-IDX)
+                   ADD 1 TO WS-PASES
+                   DISPLAY "PASS: excepcion " WS-EXCEP-IDX
+                       " de CONDICIONALES"
+               ELSE
+                   ADD 1 TO WS-FALLOS
+                   DISPLAY "FAIL: excepcion " WS-EXCEP-IDX
+                       " de CONDICIONALES"
+                   DISPLAY "  esperado: "
+                       WS-EXP-EXCEP-TBL (WS-EXCEP-IDX)
+                   DISPLAY "  obtenido: " COND-EXCEP-LINE
+               END-IF
+           END-IF.
+       END PROGRAM TEST-ARITMETICA.

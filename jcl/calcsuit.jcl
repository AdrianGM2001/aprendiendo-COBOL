@@ -0,0 +1,32 @@
+//CALCSUIT JOB (ACCTNO),'CALC SUITE NOCTURNO',
+//             CLASS=A,MSGCLASS=X,MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//* Cadena nocturna del taller de calculo.
+//* Ejecuta OPERACIONES, CONDICIONALES, TABLAS-MULTIPLICAR-2 y
+//* CALCULAR-E como pasos de un unico job. TABLAS-MULTIPLICAR y
+//* TABLAS-MULTIPLICAR-4 no se incluyen: son bucles interactivos
+//* (ACCEPT SALIR / GO TO INICIO) sin modo batch, a diferencia de
+//* TABLAS-MULTIPLICAR-2, que si soporta MODO="B"; lanzados sin
+//* atencion se quedarian esperando entrada para siempre.
+//* Cada paso comprueba el condition code del anterior mediante
+//* COND=(4,LT,pasoAnterior), de modo que un fallo en un paso
+//* temprano (p.ej. OPERACIONES) evita que los pasos que dependen
+//* de el se ejecuten en lugar de continuar ciegamente.
+//*--------------------------------------------------------------
+//PASO010  EXEC PGM=OPERACIONES
+//TRANS    DD DSN=CALC.NIGHTLY.TRANS,DISP=SHR
+//OPREPORT DD DSN=CALC.NIGHTLY.OPREPORT,DISP=(NEW,CATLG,DELETE)
+//AUDIT    DD DSN=CALC.NIGHTLY.AUDIT,DISP=MOD
+//SYSOUT   DD SYSOUT=*
+//*
+//PASO020  EXEC PGM=CONDICIONALES,COND=(4,LT,PASO010)
+//TRANS    DD DSN=CALC.NIGHTLY.CONDTRANS,DISP=SHR
+//EXCEP    DD DSN=CALC.NIGHTLY.CONDEXCEP,DISP=(NEW,CATLG,DELETE)
+//SYSOUT   DD SYSOUT=*
+//*
+//PASO030  EXEC PGM=TABLAS-MULTIPLICAR-2,COND=(4,LT,PASO020)
+//SYSOUT   DD SYSOUT=*
+//*
+//PASO040  EXEC PGM=CALCULAR-E,COND=(4,LT,PASO030)
+//LOG      DD DSN=CALC.NIGHTLY.CALCELOG,DISP=MOD
+//SYSOUT   DD SYSOUT=*

@@ -1,31 +1,277 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CONDICIONALES.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANS-FILE ASSIGN TO "CONDTRANS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANS-STATUS.
+           SELECT EXCEP-FILE ASSIGN TO "CONDEXCEP.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCEP-STATUS.
+           SELECT OPTIONAL ERROR-LOG-FILE ASSIGN TO "ERRORLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ERRLOG-STATUS.
        DATA DIVISION.
        FILE SECTION.
+       FD  TRANS-FILE.
+           COPY "transrec.cpy".
+       FD  EXCEP-FILE.
+       01  EXCEP-LINE PIC X(80).
+       FD  ERROR-LOG-FILE.
+           COPY "errlog.cpy".
        WORKING-STORAGE SECTION.
-       01 N1 PIC 9.
-       01 N2 PIC 9.
-       01 RES PIC 9.
-       01 MOD PIC 9.
+       01 N1 PIC 9(4).
+       01 N2 PIC 9(4).
+       01 RES PIC 9(4).
+       01 MOD PIC 9(6).
+       01 MODO PIC X.
+       01 WS-ENTRADA PIC X(4).
+       01 MCD-A PIC 9(4).
+       01 MCD-B PIC 9(4).
+       01 MCD-T PIC 9(4).
+       01 MCD-Q PIC 9(4).
+       01 MCD PIC 9(4).
+       01 MCM PIC 9(8).
+       01 WS-TRANS-STATUS PIC XX.
+       01 WS-EXCEP-STATUS PIC XX.
+       01 WS-EOF-SW PIC X VALUE "N".
+           88 FIN-TRANS VALUE "S".
+       01 WS-TRANS-OPEN-OK PIC XX.
+       01 WS-EXCEP-OPEN-OK PIC XX.
+       01 WS-STATS-HORA-INICIO PIC 9(6).
+       01 WS-STATS-INI-R REDEFINES WS-STATS-HORA-INICIO.
+           05 WS-STATS-INI-HH PIC 99.
+           05 WS-STATS-INI-MM PIC 99.
+           05 WS-STATS-INI-SS PIC 99.
+       01 WS-STATS-HORA-FIN PIC 9(6).
+       01 WS-STATS-FIN-R REDEFINES WS-STATS-HORA-FIN.
+           05 WS-STATS-FIN-HH PIC 99.
+           05 WS-STATS-FIN-MM PIC 99.
+           05 WS-STATS-FIN-SS PIC 99.
+       01 WS-STATS-SEGUNDOS PIC S9(6).
+       01 WS-STATS-REGISTROS PIC 9(6) VALUE 0.
+       01 WS-STATS-ERRORES PIC 9(6) VALUE 0.
+       01 WS-ERRLOG-STATUS PIC XX.
+       01 WS-ERRLOG-MSG PIC X(50).
+       01 WS-ERRLOG-FECHA-HORA.
+           05 WS-ERRLOG-FECHA PIC 9(8).
+           05 WS-ERRLOG-HORA PIC 9(6).
+           05 FILLER PIC X(8).
+       COPY "rpthdr.cpy".
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-            DISPLAY "Introduce un numero:"
-            ACCEPT N1
-            DISPLAY "Introduce otro numero:"
-            ACCEPT N2
+           MOVE FUNCTION CURRENT-DATE(9:6) TO WS-STATS-HORA-INICIO
+           MOVE 0 TO WS-STATS-REGISTROS
+           MOVE 0 TO WS-STATS-ERRORES
+           DISPLAY "Modo (I = Interactivo, B = Batch archivo):"
+           ACCEPT MODO.
+           IF MODO = "B" OR MODO = "b"
+               PERFORM BATCH-PROCEDURE
+           ELSE
+               PERFORM INTERACTIVO-PROCEDURE
+           END-IF
+           PERFORM MOSTRAR-ESTADISTICAS
+           GOBACK.
+
+       MOSTRAR-ESTADISTICAS.
+           MOVE FUNCTION CURRENT-DATE(9:6) TO WS-STATS-HORA-FIN
+           COMPUTE WS-STATS-SEGUNDOS =
+               (WS-STATS-FIN-HH * 3600 + WS-STATS-FIN-MM * 60
+                   + WS-STATS-FIN-SS)
+               - (WS-STATS-INI-HH * 3600 + WS-STATS-INI-MM * 60
+                   + WS-STATS-INI-SS)
+           DISPLAY "===================================="
+           DISPLAY "Estadisticas de fin de trabajo (CONDICIONALES):"
+           DISPLAY "  Registros procesados: " WS-STATS-REGISTROS
+           DISPLAY "  Errores encontrados:  " WS-STATS-ERRORES
+           DISPLAY "  Tiempo transcurrido (seg): " WS-STATS-SEGUNDOS
+           DISPLAY "====================================".
+
+       INTERACTIVO-PROCEDURE.
+            PERFORM LEER-N1
+            PERFORM LEER-N2
+            ADD 1 TO WS-STATS-REGISTROS
             IF N2 = 0
                 DISPLAY "No se puede dividir entre 0"
+                MOVE "Division por cero" TO WS-ERRLOG-MSG
+                PERFORM REGISTRAR-ERROR
             ELSE
                 DIVIDE N1 BY N2 GIVING RES
-                IF N1 EQUALS RES * N2
+                    ON SIZE ERROR
+                        DISPLAY "Error: desbordamiento en la division"
+                        MOVE "Desbordamiento en la division"
+                            TO WS-ERRLOG-MSG
+                        PERFORM REGISTRAR-ERROR
+                END-DIVIDE
+                IF N1 = RES * N2
                     DISPLAY "Division es exacta, " N1 " / " N2 " = " RES
                 ELSE
                     DISPLAY "Division no exacta"
                     DISPLAY N1 " / " N2 " = " RES " y el modulo es"
                     MULTIPLY RES BY N2 GIVING MOD
+                        ON SIZE ERROR
+                            DISPLAY "Error: desbordamiento en el modulo"
+                            MOVE "Desbordamiento en el modulo"
+                                TO WS-ERRLOG-MSG
+                            PERFORM REGISTRAR-ERROR
+                    END-MULTIPLY
                     SUBTRACT N1 FROM MOD
                     DISPLAY MOD
+                    PERFORM CALCULAR-MCD-MCM
+                    DISPLAY "MCD(" N1 "," N2 ") = " MCD
+                    DISPLAY "MCM(" N1 "," N2 ") = " MCM
                 END-IF
-            END-IF
-            STOP RUN.
+            END-IF.
+
+       LEER-N1.
+           DISPLAY "Introduce un numero:"
+           ACCEPT WS-ENTRADA
+           IF WS-ENTRADA IS NOT NUMERIC OR WS-ENTRADA = SPACES
+               DISPLAY "Entrada invalida, introduce un numero"
+               MOVE "ACCEPT fuera de rango en LEER-N1" TO WS-ERRLOG-MSG
+               PERFORM REGISTRAR-ERROR
+               PERFORM LEER-N1
+           ELSE
+               MOVE WS-ENTRADA TO N1
+           END-IF.
+
+       LEER-N2.
+           DISPLAY "Introduce otro numero:"
+           ACCEPT WS-ENTRADA
+           IF WS-ENTRADA IS NOT NUMERIC OR WS-ENTRADA = SPACES
+               DISPLAY "Entrada invalida, introduce un numero"
+               MOVE "ACCEPT fuera de rango en LEER-N2" TO WS-ERRLOG-MSG
+               PERFORM REGISTRAR-ERROR
+               PERFORM LEER-N2
+           ELSE
+               MOVE WS-ENTRADA TO N2
+           END-IF.
+
+       BATCH-PROCEDURE.
+           MOVE "N" TO WS-EOF-SW
+           OPEN INPUT TRANS-FILE
+           MOVE WS-TRANS-STATUS TO WS-TRANS-OPEN-OK
+           OPEN OUTPUT EXCEP-FILE
+           MOVE WS-EXCEP-STATUS TO WS-EXCEP-OPEN-OK
+           IF WS-TRANS-STATUS NOT = "00"
+               MOVE SPACES TO WS-ERRLOG-MSG
+               STRING "No se pudo abrir CONDTRANS.DAT, codigo "
+                   WS-TRANS-STATUS DELIMITED BY SIZE
+                   INTO WS-ERRLOG-MSG
+               PERFORM REGISTRAR-ERROR
+           ELSE
+               IF WS-EXCEP-STATUS NOT = "00"
+                   MOVE SPACES TO WS-ERRLOG-MSG
+                   STRING "No pudo abrir CONDEXCEP.DAT, codigo "
+                       WS-EXCEP-STATUS DELIMITED BY SIZE
+                       INTO WS-ERRLOG-MSG
+                   PERFORM REGISTRAR-ERROR
+               ELSE
+                   PERFORM CABECERA-INFORME
+                   PERFORM UNTIL FIN-TRANS
+                       READ TRANS-FILE
+                           AT END SET FIN-TRANS TO TRUE
+                           NOT AT END
+                               IF TR-OP-CODE = "DV"
+                                   OR TR-OP-CODE = SPACES
+                                   MOVE TR-N1 TO N1
+                                   MOVE TR-N2 TO N2
+                                   PERFORM VERIFICAR-PAR
+                               END-IF
+                       END-READ
+                   END-PERFORM
+               END-IF
+           END-IF
+           IF WS-TRANS-OPEN-OK = "00"
+               CLOSE TRANS-FILE
+           END-IF
+           IF WS-EXCEP-OPEN-OK = "00"
+               CLOSE EXCEP-FILE
+           END-IF.
+
+       CABECERA-INFORME.
+           ADD 1 TO RPT-PAGINA
+           MOVE FUNCTION CURRENT-DATE TO RPT-FECHA-HORA
+           MOVE SPACES TO EXCEP-LINE
+           STRING RPT-TIENDA " - INFORME DE EXCEPCIONES"
+               DELIMITED BY SIZE
+               INTO EXCEP-LINE
+           WRITE EXCEP-LINE
+           MOVE SPACES TO EXCEP-LINE
+           STRING "Fecha: " RPT-FECHA "   Pagina: " RPT-PAGINA
+               DELIMITED BY SIZE
+               INTO EXCEP-LINE
+           WRITE EXCEP-LINE.
+
+       VERIFICAR-PAR.
+           ADD 1 TO WS-STATS-REGISTROS
+           IF N2 = 0
+               MOVE SPACES TO EXCEP-LINE
+               STRING N1 " / " N2 " = division por cero"
+                   DELIMITED BY SIZE
+                   INTO EXCEP-LINE
+               WRITE EXCEP-LINE
+               MOVE "Division por cero" TO WS-ERRLOG-MSG
+               PERFORM REGISTRAR-ERROR
+           ELSE
+               DIVIDE N1 BY N2 GIVING RES
+                   ON SIZE ERROR
+                       MOVE "Error: desbordamiento en la division"
+                           TO EXCEP-LINE
+                       WRITE EXCEP-LINE
+                       MOVE "Desbordamiento en la division"
+                           TO WS-ERRLOG-MSG
+                       PERFORM REGISTRAR-ERROR
+               END-DIVIDE
+               IF N1 NOT EQUAL RES * N2
+                   MULTIPLY RES BY N2 GIVING MOD
+                       ON SIZE ERROR
+                           MOVE "Error: desbordamiento en el modulo"
+                               TO EXCEP-LINE
+                           WRITE EXCEP-LINE
+                           MOVE "Desbordamiento en el modulo"
+                               TO WS-ERRLOG-MSG
+                           PERFORM REGISTRAR-ERROR
+                   END-MULTIPLY
+                   SUBTRACT N1 FROM MOD
+                   PERFORM CALCULAR-MCD-MCM
+                   MOVE SPACES TO EXCEP-LINE
+                   STRING N1 " / " N2 " = " RES " modulo " MOD
+                       " MCD " MCD " MCM " MCM
+                       DELIMITED BY SIZE
+                       INTO EXCEP-LINE
+                   WRITE EXCEP-LINE
+               END-IF
+           END-IF.
+
+       CALCULAR-MCD-MCM.
+           MOVE N1 TO MCD-A
+           MOVE N2 TO MCD-B
+           PERFORM UNTIL MCD-B = 0
+               DIVIDE MCD-A BY MCD-B GIVING MCD-Q REMAINDER MCD-T
+               MOVE MCD-B TO MCD-A
+               MOVE MCD-T TO MCD-B
+           END-PERFORM
+           MOVE MCD-A TO MCD
+           MULTIPLY N1 BY N2 GIVING MCM
+           DIVIDE MCM BY MCD GIVING MCM.
+
+       REGISTRAR-ERROR.
+           ADD 1 TO WS-STATS-ERRORES
+           MOVE FUNCTION CURRENT-DATE TO WS-ERRLOG-FECHA-HORA
+           OPEN EXTEND ERROR-LOG-FILE
+           IF WS-ERRLOG-STATUS NOT = "00"
+               AND WS-ERRLOG-STATUS NOT = "05"
+               DISPLAY "Aviso: no se pudo abrir ERRORLOG.DAT, codigo "
+                   WS-ERRLOG-STATUS
+           ELSE
+               MOVE WS-ERRLOG-FECHA TO ERRLOG-FECHA
+               MOVE WS-ERRLOG-HORA TO ERRLOG-HORA
+               MOVE "CONDICIONALES" TO ERRLOG-PROGRAMA
+               MOVE WS-ERRLOG-MSG TO ERRLOG-MENSAJE
+               WRITE ERROR-LOG-REC
+               CLOSE ERROR-LOG-FILE
+           END-IF.
        END PROGRAM CONDICIONALES.

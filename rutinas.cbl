@@ -1,17 +1,162 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. RUTINAS.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL CHECKPOINT-FILE ASSIGN TO "RUTCHKPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+           SELECT OPTIONAL AUDIT-FILE ASSIGN TO "RUTAUDIT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
        DATA DIVISION.
        FILE SECTION.
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-REC PIC X(20).
+       FD  AUDIT-FILE.
+       01  AUDIT-LINE PIC X(100).
        WORKING-STORAGE SECTION.
+       01 WS-CKPT-STATUS PIC XX.
+       01 WS-ULTIMO-PASO PIC X(20) VALUE SPACES.
+       01 WS-AUDIT-STATUS PIC XX.
+       01 WS-AUDIT-PASO PIC X(20).
+       01 WS-AUDIT-EVENTO PIC X(7).
+       01 WS-FECHA-HORA.
+           05 WS-FECHA PIC 9(8).
+           05 WS-HORA PIC 9(6).
+           05 FILLER PIC X(8).
+       01 WS-STATS-HORA-INICIO PIC 9(6).
+       01 WS-STATS-INI-R REDEFINES WS-STATS-HORA-INICIO.
+           05 WS-STATS-INI-HH PIC 99.
+           05 WS-STATS-INI-MM PIC 99.
+           05 WS-STATS-INI-SS PIC 99.
+       01 WS-STATS-HORA-FIN PIC 9(6).
+       01 WS-STATS-FIN-R REDEFINES WS-STATS-HORA-FIN.
+           05 WS-STATS-FIN-HH PIC 99.
+           05 WS-STATS-FIN-MM PIC 99.
+           05 WS-STATS-FIN-SS PIC 99.
+       01 WS-STATS-SEGUNDOS PIC S9(6).
+       01 WS-STATS-REGISTROS PIC 9(6) VALUE 0.
+       01 WS-STATS-ERRORES PIC 9(6) VALUE 0.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-       RUT1.
-           DISPLAY "Rutina 1"
-           PERFORM RUT3.
-       RUT2.
-           DISPLAY "Rutina 2"
-           STOP RUN.
-       RUT3.
-           DISPLAY "Rutina 3"
-           PERFORM RUT2.
+           MOVE FUNCTION CURRENT-DATE(9:6) TO WS-STATS-HORA-INICIO
+           MOVE 0 TO WS-STATS-REGISTROS
+           MOVE 0 TO WS-STATS-ERRORES
+           DISPLAY "RUTINAS: ejecutando cadena de calculo diaria"
+           OPEN EXTEND AUDIT-FILE
+           PERFORM LEER-CHECKPOINT
+           EVALUATE WS-ULTIMO-PASO
+               WHEN SPACES
+                   PERFORM PASO-OPERACIONES
+                   PERFORM PASO-CONDICIONALES
+                   PERFORM PASO-TABLAS
+                   PERFORM PASO-CALCULAR-E
+               WHEN "OPERACIONES"
+                   PERFORM PASO-CONDICIONALES
+                   PERFORM PASO-TABLAS
+                   PERFORM PASO-CALCULAR-E
+               WHEN "CONDICIONALES"
+                   PERFORM PASO-TABLAS
+                   PERFORM PASO-CALCULAR-E
+               WHEN "TABLAS-MULTIPLICAR"
+                   PERFORM PASO-CALCULAR-E
+               WHEN "CALCULAR-E"
+                   DISPLAY "RUTINAS: todos los pasos ya completados"
+           END-EVALUATE
+           CLOSE AUDIT-FILE
+           PERFORM MOSTRAR-ESTADISTICAS
+           GOBACK.
+
+       MOSTRAR-ESTADISTICAS.
+           MOVE FUNCTION CURRENT-DATE(9:6) TO WS-STATS-HORA-FIN
+           COMPUTE WS-STATS-SEGUNDOS =
+               (WS-STATS-FIN-HH * 3600 + WS-STATS-FIN-MM * 60
+                   + WS-STATS-FIN-SS)
+               - (WS-STATS-INI-HH * 3600 + WS-STATS-INI-MM * 60
+                   + WS-STATS-INI-SS)
+           DISPLAY "===================================="
+           DISPLAY "Estadisticas de fin de trabajo (RUTINAS):"
+           DISPLAY "  Registros procesados: " WS-STATS-REGISTROS
+           DISPLAY "  Errores encontrados:  " WS-STATS-ERRORES
+           DISPLAY "  Tiempo transcurrido (seg): " WS-STATS-SEGUNDOS
+           DISPLAY "====================================".
+
+       PASO-OPERACIONES.
+           ADD 1 TO WS-STATS-REGISTROS
+           MOVE "OPERACIONES" TO WS-AUDIT-PASO
+           MOVE "ENTRADA" TO WS-AUDIT-EVENTO
+           PERFORM AUDITAR
+           CALL "OPERACIONES"
+           DISPLAY "RUTINAS: OPERACIONES finalizada"
+           MOVE "SALIDA " TO WS-AUDIT-EVENTO
+           PERFORM AUDITAR
+           MOVE "OPERACIONES" TO WS-ULTIMO-PASO
+           PERFORM GRABAR-CHECKPOINT.
+
+       PASO-CONDICIONALES.
+           ADD 1 TO WS-STATS-REGISTROS
+           MOVE "CONDICIONALES" TO WS-AUDIT-PASO
+           MOVE "ENTRADA" TO WS-AUDIT-EVENTO
+           PERFORM AUDITAR
+           CALL "CONDICIONALES"
+           DISPLAY "RUTINAS: CONDICIONALES finalizada"
+           MOVE "SALIDA " TO WS-AUDIT-EVENTO
+           PERFORM AUDITAR
+           MOVE "CONDICIONALES" TO WS-ULTIMO-PASO
+           PERFORM GRABAR-CHECKPOINT.
+
+       PASO-TABLAS.
+           ADD 1 TO WS-STATS-REGISTROS
+           MOVE "TABLAS-MULTIPLICAR" TO WS-AUDIT-PASO
+           MOVE "ENTRADA" TO WS-AUDIT-EVENTO
+           PERFORM AUDITAR
+           CALL "TABLAS-MULTIPLICAR"
+           DISPLAY "RUTINAS: TABLAS-MULTIPLICAR finalizada"
+           MOVE "SALIDA " TO WS-AUDIT-EVENTO
+           PERFORM AUDITAR
+           MOVE "TABLAS-MULTIPLICAR" TO WS-ULTIMO-PASO
+           PERFORM GRABAR-CHECKPOINT.
+
+       PASO-CALCULAR-E.
+           ADD 1 TO WS-STATS-REGISTROS
+           MOVE "CALCULAR-E" TO WS-AUDIT-PASO
+           MOVE "ENTRADA" TO WS-AUDIT-EVENTO
+           PERFORM AUDITAR
+           CALL "CALCULAR-E"
+           DISPLAY "RUTINAS: CALCULAR-E finalizada"
+           MOVE "SALIDA " TO WS-AUDIT-EVENTO
+           PERFORM AUDITAR
+           MOVE "CALCULAR-E" TO WS-ULTIMO-PASO
+           PERFORM GRABAR-CHECKPOINT.
+
+       AUDITAR.
+           MOVE FUNCTION CURRENT-DATE TO WS-FECHA-HORA
+           MOVE SPACES TO AUDIT-LINE
+           STRING WS-FECHA "-" WS-HORA " " WS-AUDIT-PASO " "
+               WS-AUDIT-EVENTO
+               DELIMITED BY SIZE
+               INTO AUDIT-LINE
+           WRITE AUDIT-LINE.
+
+       LEER-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CKPT-STATUS = "05"
+               CLOSE CHECKPOINT-FILE
+               MOVE SPACES TO WS-ULTIMO-PASO
+           ELSE
+               READ CHECKPOINT-FILE
+                   AT END
+                       MOVE SPACES TO WS-ULTIMO-PASO
+                   NOT AT END
+                       MOVE CHECKPOINT-REC TO WS-ULTIMO-PASO
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       GRABAR-CHECKPOINT.
+           MOVE WS-ULTIMO-PASO TO CHECKPOINT-REC
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CHECKPOINT-REC
+           CLOSE CHECKPOINT-FILE.
        END PROGRAM RUTINAS.

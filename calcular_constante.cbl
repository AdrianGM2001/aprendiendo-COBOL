@@ -0,0 +1,138 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CALCULAR-CONSTANTE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL CHECKPOINT-FILE ASSIGN TO "ECHECKPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-REC.
+           05 CKPT-TER-I PIC 9(4).
+           05 CKPT-DEN-I PIC 9(38).
+           05 CKPT-VALOR PIC 9V9(37).
+           05 CKPT-CONTADOR PIC 9(4).
+       WORKING-STORAGE SECTION.
+       01 WS-CKPT-STATUS PIC XX.
+       01 DEN-I PIC 9(38) VALUE 1.
+       01 TER-I PIC 9(4) VALUE 1.
+       01 SIGNO PIC S9 VALUE 1.
+       01 TERMINO-PI PIC S9V9(37).
+       01 DEN-PI PIC 9(8) VALUE 1.
+       01 WS-DENOM-PI PIC 9(24).
+       01 WS-NUM-PI PIC S9V9(37).
+       01 X-SQRT PIC 9V9(37).
+       01 X-SQRT-ANT PIC 9V9(37).
+       01 TERMINO-E PIC 9V9(37).
+       01 WS-CONTADOR PIC 9(4).
+
+       LINKAGE SECTION.
+       01 LK-TIPO PIC 9.
+           88 LK-TIPO-E VALUE 1.
+           88 LK-TIPO-PI VALUE 2.
+           88 LK-TIPO-SQRT2 VALUE 3.
+       01 LK-VALOR PIC 9V9(37).
+       01 LK-ITERACIONES PIC 9(4).
+       01 LK-REANUDAR PIC X.
+
+       PROCEDURE DIVISION USING LK-TIPO LK-VALOR LK-ITERACIONES
+               LK-REANUDAR.
+       INICIO.
+           EVALUATE TRUE
+               WHEN LK-TIPO-E
+                   PERFORM CALC-E
+               WHEN LK-TIPO-PI
+                   PERFORM CALC-PI
+               WHEN LK-TIPO-SQRT2
+                   PERFORM CALC-SQRT2
+           END-EVALUATE.
+           MOVE TER-I TO LK-ITERACIONES.
+           GOBACK.
+
+       CALC-E.
+           IF LK-REANUDAR = "S" OR LK-REANUDAR = "s"
+               PERFORM LEER-CHECKPOINT
+           ELSE
+               MOVE 0 TO LK-VALOR
+               MOVE 1 TO DEN-I
+               MOVE 1 TO TER-I
+               MOVE 0 TO WS-CONTADOR
+           END-IF
+           COMPUTE TERMINO-E = 1 / DEN-I
+           PERFORM UNTIL TERMINO-E = 0
+               ADD TERMINO-E TO LK-VALOR
+               ADD 1 TO WS-CONTADOR
+               MULTIPLY TER-I BY DEN-I
+                   ON SIZE ERROR
+                       DISPLAY "Error: desbordamiento en el denominador"
+                       EXIT PERFORM
+               END-MULTIPLY
+               ADD 1 TO TER-I
+               IF FUNCTION MOD(WS-CONTADOR, 10) = 0
+                   PERFORM GRABAR-CHECKPOINT
+               END-IF
+               COMPUTE TERMINO-E = 1 / DEN-I
+           END-PERFORM.
+           MOVE WS-CONTADOR TO TER-I.
+
+       LEER-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CKPT-STATUS = "05"
+               CLOSE CHECKPOINT-FILE
+               MOVE 0 TO LK-VALOR
+               MOVE 1 TO DEN-I
+               MOVE 1 TO TER-I
+               MOVE 0 TO WS-CONTADOR
+           ELSE
+               READ CHECKPOINT-FILE
+                   AT END
+                       MOVE 0 TO LK-VALOR
+                       MOVE 1 TO DEN-I
+                       MOVE 1 TO TER-I
+                       MOVE 0 TO WS-CONTADOR
+                   NOT AT END
+                       MOVE CKPT-TER-I TO TER-I
+                       MOVE CKPT-DEN-I TO DEN-I
+                       MOVE CKPT-VALOR TO LK-VALOR
+                       MOVE CKPT-CONTADOR TO WS-CONTADOR
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       GRABAR-CHECKPOINT.
+           MOVE TER-I TO CKPT-TER-I
+           MOVE DEN-I TO CKPT-DEN-I
+           MOVE LK-VALOR TO CKPT-VALOR
+           MOVE WS-CONTADOR TO CKPT-CONTADOR
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CHECKPOINT-REC
+           CLOSE CHECKPOINT-FILE.
+
+       CALC-PI.
+           MOVE 3 TO LK-VALOR
+           MOVE 1 TO SIGNO
+           MOVE 2 TO DEN-PI
+           PERFORM CALC-PI-TERMINO
+               VARYING TER-I FROM 1 BY 1 UNTIL TER-I = 34.
+
+       CALC-PI-TERMINO.
+           COMPUTE WS-DENOM-PI =
+               DEN-PI * (DEN-PI + 1) * (DEN-PI + 2)
+           COMPUTE WS-NUM-PI = SIGNO * 4
+           COMPUTE TERMINO-PI = WS-NUM-PI / WS-DENOM-PI
+           ADD TERMINO-PI TO LK-VALOR
+           ADD 2 TO DEN-PI
+           COMPUTE SIGNO = SIGNO * -1.
+
+       CALC-SQRT2.
+           MOVE 1.5 TO X-SQRT
+           PERFORM CALC-SQRT2-TERMINO
+               VARYING TER-I FROM 1 BY 1 UNTIL TER-I = 10.
+           MOVE X-SQRT TO LK-VALOR.
+
+       CALC-SQRT2-TERMINO.
+           MOVE X-SQRT TO X-SQRT-ANT
+           COMPUTE X-SQRT = (X-SQRT-ANT + 2 / X-SQRT-ANT) / 2.
+       END PROGRAM CALCULAR-CONSTANTE.

@@ -1,29 +1,193 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. TABLAS-MULTIPLICAR.
+       PROGRAM-ID. TABLAS-MULTIPLICAR-4.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CACHE-FILE ASSIGN TO "TABLACACHE.DAT"
+               ORGANIZATION IS RELATIVE
+               ACCESS MODE IS DYNAMIC
+               RELATIVE KEY IS WS-CACHE-REL-KEY
+               FILE STATUS IS WS-CACHE-STATUS.
+           SELECT OPTIONAL ERROR-LOG-FILE ASSIGN TO "ERRORLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ERRLOG-STATUS.
        DATA DIVISION.
        FILE SECTION.
+       FD  CACHE-FILE.
+       01  CACHE-REC.
+           05 CACHE-NUMERO PIC 99.
+           05 CACHE-TABLA.
+               10 CACHE-LINEA OCCURS 11 TIMES PIC X(20).
+       FD  ERROR-LOG-FILE.
+           COPY "errlog.cpy".
        WORKING-STORAGE SECTION.
        01  SALIR PIC X.
        01  NUMERO PIC 99.
        01  MULT PIC 99.
+       01  MULT-DESC PIC S99.
        01  RES PIC 999.
+       01  WS-NUMERO-ENTRADA PIC X(2).
+       01  WS-CACHE-STATUS PIC XX.
+       01  WS-CACHE-REL-KEY PIC 9(4).
+       01  CACHE-ENCONTRADO-SW PIC X VALUE "N".
+           88 CACHE-ENCONTRADO VALUE "S".
+       01  CACHE-IDX PIC 99.
+       01  WS-ERRLOG-STATUS PIC XX.
+       01  WS-ERRLOG-MSG PIC X(50).
+       01  WS-ERRLOG-FECHA-HORA.
+           05 WS-ERRLOG-FECHA PIC 9(8).
+           05 WS-ERRLOG-HORA PIC 9(6).
+           05 FILLER PIC X(8).
+       COPY "rpthdr.cpy".
+       01 WS-STATS-HORA-INICIO PIC 9(6) VALUE 0.
+       01 WS-STATS-INI-R REDEFINES WS-STATS-HORA-INICIO.
+           05 WS-STATS-INI-HH PIC 99.
+           05 WS-STATS-INI-MM PIC 99.
+           05 WS-STATS-INI-SS PIC 99.
+       01 WS-STATS-HORA-FIN PIC 9(6).
+       01 WS-STATS-FIN-R REDEFINES WS-STATS-HORA-FIN.
+           05 WS-STATS-FIN-HH PIC 99.
+           05 WS-STATS-FIN-MM PIC 99.
+           05 WS-STATS-FIN-SS PIC 99.
+       01 WS-STATS-SEGUNDOS PIC S9(6).
+       01 WS-STATS-REGISTROS PIC 9(6) VALUE 0.
+       01 WS-STATS-ERRORES PIC 9(6) VALUE 0.
 
        PROCEDURE DIVISION.
        INICIO.
+           IF WS-STATS-HORA-INICIO = 0
+               MOVE FUNCTION CURRENT-DATE(9:6) TO WS-STATS-HORA-INICIO
+               MOVE 0 TO WS-STATS-REGISTROS
+               MOVE 0 TO WS-STATS-ERRORES
+           END-IF.
            DISPLAY "Para multiplicar pulsa ENTER".
+           DISPLAY "Para tabla descendente introduce 'D'".
            DISPLAY "Para salir introduce 'S'".
            ACCEPT SALIR.
            IF SALIR = "S"
-               STOP RUN
+               PERFORM MOSTRAR-ESTADISTICAS
+               GOBACK
            END-IF.
-           DISPLAY "Introduce un numero".
-           ACCEPT NUMERO.
-           DISPLAY "Tabla del " NUMERO.
-           MOVE 0 TO MULT
-           PERFORM CALCULAR VARYING MULT FROM 0 BY 1 UNTIL MULT = 11.
+           PERFORM LEER-NUMERO.
+           PERFORM MOSTRAR-CABECERA.
+           IF SALIR = "D" OR SALIR = "d"
+               MOVE 10 TO MULT-DESC
+               PERFORM UNTIL MULT-DESC < 0
+                   MOVE MULT-DESC TO MULT
+                   PERFORM CALCULAR
+                   SUBTRACT 1 FROM MULT-DESC
+               END-PERFORM
+           ELSE
+               PERFORM CONSULTAR-CACHE
+               IF CACHE-ENCONTRADO
+                   PERFORM MOSTRAR-CACHE
+               ELSE
+                   PERFORM CALCULAR VARYING MULT FROM 0 BY 1
+                       UNTIL MULT = 11
+                   PERFORM GRABAR-CACHE
+               END-IF
+               CLOSE CACHE-FILE
+           END-IF.
+           PERFORM MOSTRAR-PIE.
            GO TO INICIO.
 
+       MOSTRAR-ESTADISTICAS.
+           MOVE FUNCTION CURRENT-DATE(9:6) TO WS-STATS-HORA-FIN
+           COMPUTE WS-STATS-SEGUNDOS =
+               (WS-STATS-FIN-HH * 3600 + WS-STATS-FIN-MM * 60
+                   + WS-STATS-FIN-SS)
+               - (WS-STATS-INI-HH * 3600 + WS-STATS-INI-MM * 60
+                   + WS-STATS-INI-SS)
+           DISPLAY "===================================="
+           DISPLAY "Estadisticas de fin de trabajo (TABLAS-MULT-4):"
+           DISPLAY "  Registros procesados: "
+               WS-STATS-REGISTROS
+           DISPLAY "  Errores encontrados:  " WS-STATS-ERRORES
+           DISPLAY "  Tiempo transcurrido (seg): " WS-STATS-SEGUNDOS
+           DISPLAY "====================================".
+
+       MOSTRAR-CABECERA.
+           ADD 1 TO WS-STATS-REGISTROS
+           ADD 1 TO RPT-PAGINA
+           MOVE FUNCTION CURRENT-DATE TO RPT-FECHA-HORA
+           DISPLAY "===================================="
+           DISPLAY RPT-TIENDA " - TABLAS DE MULTIPLICAR"
+           DISPLAY "Fecha: " RPT-FECHA "   Pagina: " RPT-PAGINA
+           DISPLAY "Tabla del " NUMERO
+           DISPLAY "------------------------------------".
+
+       MOSTRAR-PIE.
+           DISPLAY "====================================".
+
+       CONSULTAR-CACHE.
+           MOVE "N" TO CACHE-ENCONTRADO-SW
+           OPEN I-O CACHE-FILE
+           IF WS-CACHE-STATUS = "35"
+               OPEN OUTPUT CACHE-FILE
+               CLOSE CACHE-FILE
+               OPEN I-O CACHE-FILE
+           END-IF
+           COMPUTE WS-CACHE-REL-KEY = NUMERO + 1
+           READ CACHE-FILE
+               INVALID KEY
+                   DISPLAY "No esta en cache, calculando"
+               NOT INVALID KEY
+                   SET CACHE-ENCONTRADO TO TRUE
+           END-READ.
+
+       MOSTRAR-CACHE.
+           DISPLAY "(servido desde cache)"
+           PERFORM VARYING CACHE-IDX FROM 1 BY 1
+                   UNTIL CACHE-IDX > 11
+               DISPLAY CACHE-LINEA (CACHE-IDX)
+           END-PERFORM.
+
+       GRABAR-CACHE.
+           COMPUTE WS-CACHE-REL-KEY = NUMERO + 1
+           MOVE NUMERO TO CACHE-NUMERO
+           WRITE CACHE-REC
+               INVALID KEY
+                   DISPLAY "Error al grabar en cache"
+                   MOVE "Error al grabar en cache" TO WS-ERRLOG-MSG
+                   PERFORM REGISTRAR-ERROR
+           END-WRITE.
+
+       LEER-NUMERO.
+           DISPLAY "Introduce un numero".
+           ACCEPT WS-NUMERO-ENTRADA.
+           IF FUNCTION TRIM(WS-NUMERO-ENTRADA) IS NOT NUMERIC
+               OR WS-NUMERO-ENTRADA = SPACES
+               DISPLAY "Entrada invalida, introduce un numero de 0 a 99"
+               MOVE "ACCEPT fuera de rango en LEER-NUMERO"
+                   TO WS-ERRLOG-MSG
+               PERFORM REGISTRAR-ERROR
+               PERFORM LEER-NUMERO
+           ELSE
+               MOVE FUNCTION TRIM(WS-NUMERO-ENTRADA) TO NUMERO
+           END-IF.
+
        CALCULAR.
                COMPUTE RES = NUMERO * MULT
-               DISPLAY NUMERO " * " MULT " = " RES.
-       END PROGRAM TABLAS-MULTIPLICAR.
+               DISPLAY NUMERO " * " MULT " = " RES
+               MOVE SPACES TO CACHE-LINEA (MULT + 1)
+               STRING NUMERO " * " MULT " = " RES
+                   DELIMITED BY SIZE
+                   INTO CACHE-LINEA (MULT + 1).
+
+       REGISTRAR-ERROR.
+           ADD 1 TO WS-STATS-ERRORES
+           MOVE FUNCTION CURRENT-DATE TO WS-ERRLOG-FECHA-HORA
+           OPEN EXTEND ERROR-LOG-FILE
+           IF WS-ERRLOG-STATUS NOT = "00"
+               AND WS-ERRLOG-STATUS NOT = "05"
+               DISPLAY "Aviso: no se pudo abrir ERRORLOG.DAT, codigo "
+                   WS-ERRLOG-STATUS
+           ELSE
+               MOVE WS-ERRLOG-FECHA TO ERRLOG-FECHA
+               MOVE WS-ERRLOG-HORA TO ERRLOG-HORA
+               MOVE "TABLAS-MULTIPLICAR-4" TO ERRLOG-PROGRAMA
+               MOVE WS-ERRLOG-MSG TO ERRLOG-MENSAJE
+               WRITE ERROR-LOG-REC
+               CLOSE ERROR-LOG-FILE
+           END-IF.
+       END PROGRAM TABLAS-MULTIPLICAR-4.

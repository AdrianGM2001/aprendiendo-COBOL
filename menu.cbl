@@ -0,0 +1,64 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MENU.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-OPCION PIC X.
+       01 WS-VARIANTE PIC X.
+       01 WS-SALIR-SW PIC X VALUE "N".
+           88 FIN-MENU VALUE "S".
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM UNTIL FIN-MENU
+               PERFORM MOSTRAR-MENU
+               ACCEPT WS-OPCION
+               EVALUATE WS-OPCION
+                   WHEN "1"
+                       CALL "RUTINAS"
+                   WHEN "2"
+                       CALL "RUTINAS-GO-TO"
+                   WHEN "3"
+                       CALL "OPERACIONES"
+                   WHEN "4"
+                       CALL "CONDICIONALES"
+                   WHEN "5"
+                       CALL "CALCULAR-E"
+                   WHEN "6"
+                       PERFORM MENU-TABLAS
+                   WHEN "S"
+                   WHEN "s"
+                       SET FIN-MENU TO TRUE
+                   WHEN OTHER
+                       DISPLAY "Opcion no valida"
+               END-EVALUATE
+           END-PERFORM
+           STOP RUN.
+
+       MOSTRAR-MENU.
+           DISPLAY "===================================="
+           DISPLAY "TALLER DE CALCULO - MENU PRINCIPAL"
+           DISPLAY "1. RUTINAS (cadena diaria)"
+           DISPLAY "2. RUTINAS-GO-TO (cadena con orden de control)"
+           DISPLAY "3. OPERACIONES"
+           DISPLAY "4. CONDICIONALES"
+           DISPLAY "5. CALCULAR-E"
+           DISPLAY "6. TABLAS-MULTIPLICAR"
+           DISPLAY "S. Salir"
+           DISPLAY "====================================".
+
+       MENU-TABLAS.
+           DISPLAY "1. Tabla de multiplicar basica"
+           DISPLAY "2. Tabla con cuadrados y cubos"
+           DISPLAY "3. Tabla con cache"
+           ACCEPT WS-VARIANTE
+           EVALUATE WS-VARIANTE
+               WHEN "1"
+                   CALL "TABLAS-MULTIPLICAR"
+               WHEN "2"
+                   CALL "TABLAS-MULTIPLICAR-2"
+               WHEN "3"
+                   CALL "TABLAS-MULTIPLICAR-4"
+               WHEN OTHER
+                   DISPLAY "Opcion no valida"
+           END-EVALUATE.
+       END PROGRAM MENU.

@@ -0,0 +1,136 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RESUMEN-DIARIO.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL OPREPORT-FILE ASSIGN TO "OPREPORT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-OPREPORT-STATUS.
+           SELECT OPTIONAL CONDEXCEP-FILE ASSIGN TO "CONDEXCEP.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CONDEXCEP-STATUS.
+           SELECT OPTIONAL CALCELOG-FILE ASSIGN TO "CALCELOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CALCELOG-STATUS.
+           SELECT RESUMEN-FILE ASSIGN TO "RESUMEN.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RESUMEN-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  OPREPORT-FILE.
+       01  OPREPORT-LINE PIC X(90).
+       FD  CONDEXCEP-FILE.
+       01  CONDEXCEP-LINE PIC X(80).
+       FD  CALCELOG-FILE.
+       01  CALCELOG-LINE PIC X(100).
+       FD  RESUMEN-FILE.
+       01  RESUMEN-LINE PIC X(80).
+       WORKING-STORAGE SECTION.
+       01 WS-OPREPORT-STATUS PIC XX.
+       01 WS-CONDEXCEP-STATUS PIC XX.
+       01 WS-CALCELOG-STATUS PIC XX.
+       01 WS-RESUMEN-STATUS PIC XX.
+       01 WS-EOF-SW PIC X VALUE "N".
+           88 FIN-LECTURA VALUE "S".
+       01 WS-OP-PROCESADOS PIC 9(6) VALUE 0.
+       01 WS-EXCEPCIONES PIC 9(6) VALUE 0.
+       01 WS-CONSTANTES PIC 9(6) VALUE 0.
+       01 WS-FECHA-HORA.
+           05 WS-FECHA PIC 9(8).
+           05 FILLER PIC X(14).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           MOVE FUNCTION CURRENT-DATE TO WS-FECHA-HORA
+           PERFORM CONTAR-OPREPORT
+           PERFORM CONTAR-CONDEXCEP
+           PERFORM CONTAR-CALCELOG
+           PERFORM ESCRIBIR-RESUMEN
+           GOBACK.
+
+       CONTAR-OPREPORT.
+           OPEN INPUT OPREPORT-FILE
+           IF WS-OPREPORT-STATUS NOT = "05"
+               MOVE "N" TO WS-EOF-SW
+               PERFORM UNTIL FIN-LECTURA
+                   READ OPREPORT-FILE
+                       AT END SET FIN-LECTURA TO TRUE
+      *                OPERACIONES writes 4 lines per N1/N2 pair
+      *                (suma/resta/multiplicacion/division); count
+      *                only the division (or "no se puede dividir")
+      *                line so each pair is counted once. N1 prints
+      *                with SIGN LEADING SEPARATE (+/-) ahead of its
+      *                6 digits, so the operator falls at column 8.
+                       NOT AT END
+                           IF OPREPORT-LINE (1:11) = "No se puede"
+                               OR OPREPORT-LINE (8:3) = " / "
+                               ADD 1 TO WS-OP-PROCESADOS
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE OPREPORT-FILE
+           END-IF.
+
+       CONTAR-CONDEXCEP.
+           OPEN INPUT CONDEXCEP-FILE
+           IF WS-CONDEXCEP-STATUS NOT = "05"
+               MOVE "N" TO WS-EOF-SW
+               PERFORM UNTIL FIN-LECTURA
+                   READ CONDEXCEP-FILE
+                       AT END SET FIN-LECTURA TO TRUE
+                       NOT AT END
+                           IF CONDEXCEP-LINE (1:6) NOT = "TALLER"
+                               AND CONDEXCEP-LINE (1:6) NOT = "Fecha:"
+                               ADD 1 TO WS-EXCEPCIONES
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE CONDEXCEP-FILE
+           END-IF.
+
+       CONTAR-CALCELOG.
+           OPEN INPUT CALCELOG-FILE
+           IF WS-CALCELOG-STATUS NOT = "05"
+               MOVE "N" TO WS-EOF-SW
+               PERFORM UNTIL FIN-LECTURA
+                   READ CALCELOG-FILE
+                       AT END SET FIN-LECTURA TO TRUE
+                       NOT AT END ADD 1 TO WS-CONSTANTES
+                   END-READ
+               END-PERFORM
+               CLOSE CALCELOG-FILE
+           END-IF.
+
+       ESCRIBIR-RESUMEN.
+           OPEN OUTPUT RESUMEN-FILE
+           DISPLAY "===================================="
+           DISPLAY "RESUMEN DIARIO - TALLER DE CALCULO"
+           DISPLAY "Fecha: " WS-FECHA
+           DISPLAY "Transacciones procesadas (OPERACIONES): "
+               WS-OP-PROCESADOS
+           DISPLAY "Excepciones encontradas (CONDICIONALES): "
+               WS-EXCEPCIONES
+           DISPLAY "Constantes recalculadas (CALCULAR-E): "
+               WS-CONSTANTES
+           DISPLAY "===================================="
+           MOVE SPACES TO RESUMEN-LINE
+           STRING "RESUMEN DIARIO " WS-FECHA DELIMITED BY SIZE
+               INTO RESUMEN-LINE
+           WRITE RESUMEN-LINE
+           MOVE SPACES TO RESUMEN-LINE
+           STRING "TRANSACCIONES PROCESADAS: " WS-OP-PROCESADOS
+               DELIMITED BY SIZE
+               INTO RESUMEN-LINE
+           WRITE RESUMEN-LINE
+           MOVE SPACES TO RESUMEN-LINE
+           STRING "EXCEPCIONES ENCONTRADAS: " WS-EXCEPCIONES
+               DELIMITED BY SIZE
+               INTO RESUMEN-LINE
+           WRITE RESUMEN-LINE
+           MOVE SPACES TO RESUMEN-LINE
+           STRING "CONSTANTES RECALCULADAS: " WS-CONSTANTES
+               DELIMITED BY SIZE
+               INTO RESUMEN-LINE
+           WRITE RESUMEN-LINE
+           CLOSE RESUMEN-FILE.
+       END PROGRAM RESUMEN-DIARIO.

@@ -1,30 +1,243 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. TABLAS-MULTIPLICAR-2.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NUMERO-FILE ASSIGN TO "TABLANUMS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-NUMERO-STATUS.
+           SELECT REPORT-FILE ASSIGN TO "TABLABATCH.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+           SELECT OPTIONAL ERROR-LOG-FILE ASSIGN TO "ERRORLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ERRLOG-STATUS.
        DATA DIVISION.
        FILE SECTION.
+       FD  NUMERO-FILE.
+           COPY "transrec.cpy".
+       FD  REPORT-FILE.
+       01  REPORT-LINE PIC X(50).
+       FD  ERROR-LOG-FILE.
+           COPY "errlog.cpy".
        WORKING-STORAGE SECTION.
        01  SALIR PIC X.
        01  NUMERO PIC 99.
        01  MULT PIC 99.
        01  RES PIC 999.
+       01  CUADRADO PIC 9(4).
+       01  CUBO PIC 9(6).
+       01  WS-NUMERO-ENTRADA PIC X(2).
+       01  MODO PIC X.
+       01  WS-NUMERO-STATUS PIC XX.
+       01  WS-REPORT-STATUS PIC XX.
+       01  WS-EOF-SW PIC X VALUE "N".
+           88 FIN-NUMEROS VALUE "S".
+       01  WS-NUMERO-OPEN-OK PIC XX.
+       01  WS-REPORT-OPEN-OK PIC XX.
+       01  WS-ERRLOG-STATUS PIC XX.
+       01  WS-ERRLOG-MSG PIC X(50).
+       01  WS-ERRLOG-FECHA-HORA.
+           05 WS-ERRLOG-FECHA PIC 9(8).
+           05 WS-ERRLOG-HORA PIC 9(6).
+           05 FILLER PIC X(8).
+       COPY "rpthdr.cpy".
+       01 WS-STATS-HORA-INICIO PIC 9(6).
+       01 WS-STATS-INI-R REDEFINES WS-STATS-HORA-INICIO.
+           05 WS-STATS-INI-HH PIC 99.
+           05 WS-STATS-INI-MM PIC 99.
+           05 WS-STATS-INI-SS PIC 99.
+       01 WS-STATS-HORA-FIN PIC 9(6).
+       01 WS-STATS-FIN-R REDEFINES WS-STATS-HORA-FIN.
+           05 WS-STATS-FIN-HH PIC 99.
+           05 WS-STATS-FIN-MM PIC 99.
+           05 WS-STATS-FIN-SS PIC 99.
+       01 WS-STATS-SEGUNDOS PIC S9(6).
+       01 WS-STATS-REGISTROS PIC 9(6) VALUE 0.
+       01 WS-STATS-ERRORES PIC 9(6) VALUE 0.
 
        PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           MOVE FUNCTION CURRENT-DATE(9:6) TO WS-STATS-HORA-INICIO
+           MOVE 0 TO WS-STATS-REGISTROS
+           MOVE 0 TO WS-STATS-ERRORES
+           DISPLAY "Modo (I = Interactivo, B = Batch archivo):"
+           ACCEPT MODO.
+           IF MODO = "B" OR MODO = "b"
+               PERFORM BATCH-PROCEDURE
+               PERFORM MOSTRAR-ESTADISTICAS
+               GOBACK
+           END-IF.
+           GO TO INICIO.
+
+       MOSTRAR-ESTADISTICAS.
+           MOVE FUNCTION CURRENT-DATE(9:6) TO WS-STATS-HORA-FIN
+           COMPUTE WS-STATS-SEGUNDOS =
+               (WS-STATS-FIN-HH * 3600 + WS-STATS-FIN-MM * 60
+                   + WS-STATS-FIN-SS)
+               - (WS-STATS-INI-HH * 3600 + WS-STATS-INI-MM * 60
+                   + WS-STATS-INI-SS)
+           DISPLAY "===================================="
+           DISPLAY "Estadisticas de fin de trabajo (TABLAS-MULT-2):"
+           DISPLAY "  Registros procesados: "
+               WS-STATS-REGISTROS
+           DISPLAY "  Errores encontrados:  " WS-STATS-ERRORES
+           DISPLAY "  Tiempo transcurrido (seg): " WS-STATS-SEGUNDOS
+           DISPLAY "====================================".
+
+       BATCH-PROCEDURE.
+           MOVE "N" TO WS-EOF-SW
+           OPEN INPUT NUMERO-FILE
+           MOVE WS-NUMERO-STATUS TO WS-NUMERO-OPEN-OK
+           OPEN OUTPUT REPORT-FILE
+           MOVE WS-REPORT-STATUS TO WS-REPORT-OPEN-OK
+           IF WS-NUMERO-STATUS NOT = "00"
+               MOVE SPACES TO WS-ERRLOG-MSG
+               STRING "No se pudo abrir TABLANUMS.DAT, codigo "
+                   WS-NUMERO-STATUS DELIMITED BY SIZE
+                   INTO WS-ERRLOG-MSG
+               PERFORM REGISTRAR-ERROR
+           ELSE
+               IF WS-REPORT-STATUS NOT = "00"
+                   MOVE SPACES TO WS-ERRLOG-MSG
+                   STRING "No pudo abrir TABLABATCH.DAT, codigo "
+                       WS-REPORT-STATUS DELIMITED BY SIZE
+                       INTO WS-ERRLOG-MSG
+                   PERFORM REGISTRAR-ERROR
+               ELSE
+                   PERFORM UNTIL FIN-NUMEROS
+                       READ NUMERO-FILE
+                           AT END SET FIN-NUMEROS TO TRUE
+                           NOT AT END
+                               IF TR-OP-CODE = "TB"
+                                   OR TR-OP-CODE = SPACES
+                                   MOVE TR-NUMERO TO NUMERO
+                                   PERFORM ESCRIBIR-TABLA-BATCH
+                               END-IF
+                       END-READ
+                   END-PERFORM
+               END-IF
+           END-IF
+           IF WS-NUMERO-OPEN-OK = "00"
+               CLOSE NUMERO-FILE
+           END-IF
+           IF WS-REPORT-OPEN-OK = "00"
+               CLOSE REPORT-FILE
+           END-IF.
+
+       ESCRIBIR-TABLA-BATCH.
+           ADD 1 TO WS-STATS-REGISTROS
+           ADD 1 TO RPT-PAGINA
+           MOVE FUNCTION CURRENT-DATE TO RPT-FECHA-HORA
+           MOVE SPACES TO REPORT-LINE
+           STRING RPT-TIENDA " - TABLAS DE MULTIPLICAR"
+               DELIMITED BY SIZE
+               INTO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           STRING "Fecha: " RPT-FECHA "   Pagina: " RPT-PAGINA
+               DELIMITED BY SIZE
+               INTO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           STRING "Tabla del " NUMERO DELIMITED BY SIZE
+               INTO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE 0 TO MULT
+           PERFORM CALCULAR-BATCH 11 TIMES
+           MOVE SPACES TO REPORT-LINE
+           STRING "---- fin tabla " NUMERO " ----" DELIMITED BY SIZE
+               INTO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE.
+
+       CALCULAR-BATCH.
+           COMPUTE RES = NUMERO * MULT
+           MOVE SPACES TO REPORT-LINE
+           STRING NUMERO " * " MULT " = " RES DELIMITED BY SIZE
+               INTO REPORT-LINE
+           WRITE REPORT-LINE
+           PERFORM CALCULAR-POTENCIAS-BATCH
+           ADD 1 TO MULT.
+
        INICIO.
            DISPLAY "Para multiplicar pulsa ENTER".
            DISPLAY "Para salir introduce 'S'".
            ACCEPT SALIR.
            IF SALIR = "S"
-               STOP RUN
+               PERFORM MOSTRAR-ESTADISTICAS
+               GOBACK
            END-IF.
-           DISPLAY "Introduce un numero".
-           ACCEPT NUMERO.
-           DISPLAY "Tabla del " NUMERO.
+           PERFORM LEER-NUMERO.
+           PERFORM MOSTRAR-CABECERA.
            MOVE 0 TO MULT
            PERFORM CALCULAR 11 TIMES.
+           PERFORM MOSTRAR-PIE.
            GO TO INICIO.
 
+       MOSTRAR-CABECERA.
+           ADD 1 TO WS-STATS-REGISTROS
+           ADD 1 TO RPT-PAGINA
+           MOVE FUNCTION CURRENT-DATE TO RPT-FECHA-HORA
+           DISPLAY "===================================="
+           DISPLAY RPT-TIENDA " - TABLAS DE MULTIPLICAR"
+           DISPLAY "Fecha: " RPT-FECHA "   Pagina: " RPT-PAGINA
+           DISPLAY "Tabla del " NUMERO
+           DISPLAY "------------------------------------".
+
+       MOSTRAR-PIE.
+           DISPLAY "====================================".
+
+       LEER-NUMERO.
+           DISPLAY "Introduce un numero".
+           ACCEPT WS-NUMERO-ENTRADA.
+           IF FUNCTION TRIM(WS-NUMERO-ENTRADA) IS NOT NUMERIC
+               OR WS-NUMERO-ENTRADA = SPACES
+               DISPLAY "Entrada invalida, introduce un numero de 0 a 99"
+               MOVE "ACCEPT fuera de rango en LEER-NUMERO"
+                   TO WS-ERRLOG-MSG
+               PERFORM REGISTRAR-ERROR
+               PERFORM LEER-NUMERO
+           ELSE
+               MOVE FUNCTION TRIM(WS-NUMERO-ENTRADA) TO NUMERO
+           END-IF.
+
        CALCULAR.
            COMPUTE RES = NUMERO * MULT
            DISPLAY NUMERO " * " MULT " = " RES
+           PERFORM CALCULAR-POTENCIAS
            ADD 1 TO MULT.
+
+       CALCULAR-POTENCIAS.
+           COMPUTE CUADRADO = NUMERO * NUMERO
+           COMPUTE CUBO = NUMERO * NUMERO * NUMERO
+           DISPLAY "  " NUMERO " al cuadrado = " CUADRADO
+               " al cubo = " CUBO.
+
+       CALCULAR-POTENCIAS-BATCH.
+           COMPUTE CUADRADO = NUMERO * NUMERO
+           COMPUTE CUBO = NUMERO * NUMERO * NUMERO
+           MOVE SPACES TO REPORT-LINE
+           STRING "  " NUMERO " al cuadrado = " CUADRADO
+               " al cubo = " CUBO DELIMITED BY SIZE
+               INTO REPORT-LINE
+           WRITE REPORT-LINE.
+
+       REGISTRAR-ERROR.
+           ADD 1 TO WS-STATS-ERRORES
+           MOVE FUNCTION CURRENT-DATE TO WS-ERRLOG-FECHA-HORA
+           OPEN EXTEND ERROR-LOG-FILE
+           IF WS-ERRLOG-STATUS NOT = "00"
+               AND WS-ERRLOG-STATUS NOT = "05"
+               DISPLAY "Aviso: no se pudo abrir ERRORLOG.DAT, codigo "
+                   WS-ERRLOG-STATUS
+           ELSE
+               MOVE WS-ERRLOG-FECHA TO ERRLOG-FECHA
+               MOVE WS-ERRLOG-HORA TO ERRLOG-HORA
+               MOVE "TABLAS-MULTIPLICAR-2" TO ERRLOG-PROGRAMA
+               MOVE WS-ERRLOG-MSG TO ERRLOG-MENSAJE
+               WRITE ERROR-LOG-REC
+               CLOSE ERROR-LOG-FILE
+           END-IF.
        END PROGRAM TABLAS-MULTIPLICAR-2.

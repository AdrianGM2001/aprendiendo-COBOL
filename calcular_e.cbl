@@ -1,19 +1,139 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CALCULAR-E.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL LOG-FILE ASSIGN TO "CALCELOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOG-STATUS.
+           SELECT OPTIONAL ERROR-LOG-FILE ASSIGN TO "ERRORLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ERRLOG-STATUS.
        DATA DIVISION.
        FILE SECTION.
+       FD  LOG-FILE.
+       01  LOG-LINE PIC X(100).
+       FD  ERROR-LOG-FILE.
+           COPY "errlog.cpy".
        WORKING-STORAGE SECTION.
        01 VALOR-E PIC 9V9(37) VALUE 0.
-       01 DEN-I PIC 9(38) VALUE 1.
-       01 TER-I PIC 9(2) VALUE 1.
+       01 WS-TIPO PIC 9 VALUE 1.
+       01 WS-ITERACIONES PIC 9(4).
+       01 WS-REANUDAR PIC X.
+       01 WS-CONSTANTE-SEL PIC X.
+       01 WS-LOG-STATUS PIC XX.
+       01 WS-ERRLOG-STATUS PIC XX.
+       01 WS-ERRLOG-MSG PIC X(50).
+       01 WS-FECHA-HORA.
+           05 WS-FECHA PIC 9(8).
+           05 WS-HORA PIC 9(6).
+           05 FILLER PIC X(8).
+       01 WS-STATS-HORA-INICIO PIC 9(6).
+       01 WS-STATS-INI-R REDEFINES WS-STATS-HORA-INICIO.
+           05 WS-STATS-INI-HH PIC 99.
+           05 WS-STATS-INI-MM PIC 99.
+           05 WS-STATS-INI-SS PIC 99.
+       01 WS-STATS-HORA-FIN PIC 9(6).
+       01 WS-STATS-FIN-R REDEFINES WS-STATS-HORA-FIN.
+           05 WS-STATS-FIN-HH PIC 99.
+           05 WS-STATS-FIN-MM PIC 99.
+           05 WS-STATS-FIN-SS PIC 99.
+       01 WS-STATS-SEGUNDOS PIC S9(6).
+       01 WS-STATS-REGISTROS PIC 9(6) VALUE 0.
+       01 WS-STATS-ERRORES PIC 9(6) VALUE 0.
 
        PROCEDURE DIVISION.
        INICIO.
-           PERFORM CALC VARYING TER-I FROM 1 BY 1 UNTIL TER-I = 34.
+           MOVE FUNCTION CURRENT-DATE(9:6) TO WS-STATS-HORA-INICIO
+           MOVE 0 TO WS-STATS-REGISTROS
+           MOVE 0 TO WS-STATS-ERRORES
+           PERFORM LEER-CONSTANTE
+           MOVE "N" TO WS-REANUDAR
+           IF WS-TIPO = 1
+               DISPLAY "Reanudar desde checkpoint? (S/N)"
+               ACCEPT WS-REANUDAR
+               IF WS-REANUDAR NOT = "S" AND WS-REANUDAR NOT = "s"
+                   AND WS-REANUDAR NOT = "N" AND WS-REANUDAR NOT = "n"
+                   DISPLAY "Entrada invalida, se asume N"
+                   MOVE "ACCEPT fuera de rango en WS-REANUDAR"
+                       TO WS-ERRLOG-MSG
+                   PERFORM REGISTRAR-ERROR
+                   MOVE "N" TO WS-REANUDAR
+               END-IF
+           END-IF
+           CALL "CALCULAR-CONSTANTE" USING WS-TIPO VALOR-E
+               WS-ITERACIONES WS-REANUDAR.
+           ADD 1 TO WS-STATS-REGISTROS
            DISPLAY VALOR-E.
-           STOP RUN.
+           DISPLAY "Iteraciones: " WS-ITERACIONES.
+           PERFORM ESCRIBIR-LOG.
+           PERFORM MOSTRAR-ESTADISTICAS.
+           GOBACK.
 
-       CALC.
-           COMPUTE VALOR-E = VALOR-E + 1 / DEN-I.
-           MULTIPLY TER-I BY DEN-I.
+       LEER-CONSTANTE.
+           DISPLAY "Que constante calcular? (E = e, P = pi, "
+               "R = raiz de 2)".
+           ACCEPT WS-CONSTANTE-SEL.
+           EVALUATE WS-CONSTANTE-SEL
+               WHEN "E" WHEN "e"
+                   MOVE 1 TO WS-TIPO
+               WHEN "P" WHEN "p"
+                   MOVE 2 TO WS-TIPO
+               WHEN "R" WHEN "r"
+                   MOVE 3 TO WS-TIPO
+               WHEN OTHER
+                   DISPLAY "Entrada invalida, introduce E, P o R"
+                   MOVE "ACCEPT fuera de rango en LEER-CONSTANTE"
+                       TO WS-ERRLOG-MSG
+                   PERFORM REGISTRAR-ERROR
+                   PERFORM LEER-CONSTANTE
+           END-EVALUATE.
+
+       MOSTRAR-ESTADISTICAS.
+           MOVE FUNCTION CURRENT-DATE(9:6) TO WS-STATS-HORA-FIN
+           COMPUTE WS-STATS-SEGUNDOS =
+               (WS-STATS-FIN-HH * 3600 + WS-STATS-FIN-MM * 60
+                   + WS-STATS-FIN-SS)
+               - (WS-STATS-INI-HH * 3600 + WS-STATS-INI-MM * 60
+                   + WS-STATS-INI-SS)
+           DISPLAY "===================================="
+           DISPLAY "Estadisticas de fin de trabajo (CALCULAR-E):"
+           DISPLAY "  Registros procesados: " WS-STATS-REGISTROS
+           DISPLAY "  Errores encontrados:  " WS-STATS-ERRORES
+           DISPLAY "  Tiempo transcurrido (seg): " WS-STATS-SEGUNDOS
+           DISPLAY "====================================".
+
+       ESCRIBIR-LOG.
+           MOVE FUNCTION CURRENT-DATE TO WS-FECHA-HORA
+           OPEN EXTEND LOG-FILE
+           IF WS-LOG-STATUS NOT = "00" AND WS-LOG-STATUS NOT = "05"
+               DISPLAY "Aviso: no se pudo abrir CALCELOG.DAT, codigo "
+                   WS-LOG-STATUS
+           ELSE
+               MOVE SPACES TO LOG-LINE
+               STRING WS-FECHA "-" WS-HORA " TIPO=" WS-TIPO
+                   " VALOR=" VALOR-E
+                   " ITERACIONES=" WS-ITERACIONES
+                   DELIMITED BY SIZE
+                   INTO LOG-LINE
+               WRITE LOG-LINE
+               CLOSE LOG-FILE
+           END-IF.
+
+       REGISTRAR-ERROR.
+           ADD 1 TO WS-STATS-ERRORES
+           MOVE FUNCTION CURRENT-DATE TO WS-FECHA-HORA
+           OPEN EXTEND ERROR-LOG-FILE
+           IF WS-ERRLOG-STATUS NOT = "00"
+               AND WS-ERRLOG-STATUS NOT = "05"
+               DISPLAY "Aviso: no se pudo abrir ERRORLOG.DAT, codigo "
+                   WS-ERRLOG-STATUS
+           ELSE
+               MOVE WS-FECHA TO ERRLOG-FECHA
+               MOVE WS-HORA TO ERRLOG-HORA
+               MOVE "CALCULAR-E" TO ERRLOG-PROGRAMA
+               MOVE WS-ERRLOG-MSG TO ERRLOG-MENSAJE
+               WRITE ERROR-LOG-REC
+               CLOSE ERROR-LOG-FILE
+           END-IF.
        END PROGRAM CALCULAR-E.

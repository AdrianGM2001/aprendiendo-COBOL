@@ -1,24 +1,372 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. OPERACIONES.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANS-FILE ASSIGN TO "TRANS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANS-STATUS.
+           SELECT REPORT-FILE ASSIGN TO "OPREPORT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+           SELECT OPTIONAL AUDIT-FILE ASSIGN TO "AUDIT.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+           SELECT OPTIONAL ERROR-LOG-FILE ASSIGN TO "ERRORLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ERRLOG-STATUS.
        DATA DIVISION.
        FILE SECTION.
+       FD  TRANS-FILE.
+           COPY "transrec.cpy".
+       FD  REPORT-FILE.
+       01  REPORT-LINE PIC X(90).
+       FD  AUDIT-FILE.
+       01  AUDIT-LINE PIC X(110).
+       FD  ERROR-LOG-FILE.
+           COPY "errlog.cpy".
        WORKING-STORAGE SECTION.
-       01 N1 PIC 9.
-       01 N2 PIC 9.
-       01 RESULTADO PIC 9(2).
+       01 N1 PIC S9(4)V99.
+       01 N2 PIC S9(4)V99.
+       01 RESULTADO PIC S9(8)V99.
+       01 RESTO PIC S9(4)V99.
+       01 SUMA-R PIC S9(8)V99.
+       01 RESTA-R PIC S9(8)V99.
+       01 MULT-R PIC S9(8)V99.
+       01 DIV-R PIC S9(8)V99.
+       01 MODO PIC X.
+       01 WS-TRANS-STATUS PIC XX.
+       01 WS-REPORT-STATUS PIC XX.
+       01 WS-AUDIT-STATUS PIC XX.
+       01 WS-ERRLOG-STATUS PIC XX.
+       01 WS-ERRLOG-MSG PIC X(50).
+       01 WS-FECHA-HORA.
+           05 WS-FECHA PIC 9(8).
+           05 WS-HORA PIC 9(6).
+           05 FILLER PIC X(8).
+       01 WS-EOF-SW PIC X VALUE "N".
+           88 FIN-TRANS VALUE "S".
+       01 WS-TRANS-OPEN-OK PIC XX.
+       01 WS-REPORT-OPEN-OK PIC XX.
+       01 WS-STATS-HORA-INICIO PIC 9(6).
+       01 WS-STATS-INI-R REDEFINES WS-STATS-HORA-INICIO.
+           05 WS-STATS-INI-HH PIC 99.
+           05 WS-STATS-INI-MM PIC 99.
+           05 WS-STATS-INI-SS PIC 99.
+       01 WS-STATS-HORA-FIN PIC 9(6).
+       01 WS-STATS-FIN-R REDEFINES WS-STATS-HORA-FIN.
+           05 WS-STATS-FIN-HH PIC 99.
+           05 WS-STATS-FIN-MM PIC 99.
+           05 WS-STATS-FIN-SS PIC 99.
+       01 WS-STATS-SEGUNDOS PIC S9(6).
+       01 WS-STATS-REGISTROS PIC 9(6) VALUE 0.
+       01 WS-STATS-ERRORES PIC 9(6) VALUE 0.
+       01 TOTAL-SUMA PIC S9(8)V99 VALUE 0.
+       01 TOTAL-RESTA PIC S9(8)V99 VALUE 0.
+       01 TOTAL-MULT PIC S9(8)V99 VALUE 0.
+       01 TOTAL-DIV PIC S9(8)V99 VALUE 0.
+      * STRING copia los bytes de almacenamiento tal cual; un campo
+      * con signo en zona (S9V99 normal) sobreimprime el signo en el
+      * ultimo digito, que no es un caracter imprimible. Estas copias
+      * con SIGN SEPARATE se usan solo para construir las lineas de
+      * REPORT-LINE/AUDIT-LINE via STRING, nunca para ACCEPT/COMPUTE.
+       01 WS-N1-DISP PIC S9(4)V99 SIGN IS LEADING SEPARATE CHARACTER.
+       01 WS-N2-DISP PIC S9(4)V99 SIGN IS LEADING SEPARATE CHARACTER.
+       01 WS-RESULTADO-DISP PIC S9(8)V99
+           SIGN IS LEADING SEPARATE CHARACTER.
+       01 WS-RESTO-DISP PIC S9(4)V99
+           SIGN IS LEADING SEPARATE CHARACTER.
+       01 WS-SUMA-R-DISP PIC S9(8)V99
+           SIGN IS LEADING SEPARATE CHARACTER.
+       01 WS-RESTA-R-DISP PIC S9(8)V99
+           SIGN IS LEADING SEPARATE CHARACTER.
+       01 WS-MULT-R-DISP PIC S9(8)V99
+           SIGN IS LEADING SEPARATE CHARACTER.
+       01 WS-DIV-R-DISP PIC S9(8)V99
+           SIGN IS LEADING SEPARATE CHARACTER.
+       01 WS-TOTAL-SUMA-DISP PIC S9(8)V99
+           SIGN IS LEADING SEPARATE CHARACTER.
+       01 WS-TOTAL-RESTA-DISP PIC S9(8)V99
+           SIGN IS LEADING SEPARATE CHARACTER.
+       01 WS-TOTAL-MULT-DISP PIC S9(8)V99
+           SIGN IS LEADING SEPARATE CHARACTER.
+       01 WS-TOTAL-DIV-DISP PIC S9(8)V99
+           SIGN IS LEADING SEPARATE CHARACTER.
+       COPY "rpthdr.cpy".
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+           MOVE FUNCTION CURRENT-DATE(9:6) TO WS-STATS-HORA-INICIO
+           MOVE 0 TO WS-STATS-REGISTROS
+           MOVE 0 TO WS-STATS-ERRORES
+           MOVE 0 TO TOTAL-SUMA
+           MOVE 0 TO TOTAL-RESTA
+           MOVE 0 TO TOTAL-MULT
+           MOVE 0 TO TOTAL-DIV
+           DISPLAY "Modo (I = Interactivo, B = Batch archivo):"
+           ACCEPT MODO.
+           OPEN EXTEND AUDIT-FILE
+           IF WS-AUDIT-STATUS NOT = "00" AND WS-AUDIT-STATUS NOT = "05"
+               DISPLAY "Aviso: no se pudo abrir AUDIT.LOG, codigo "
+                   WS-AUDIT-STATUS
+           END-IF
+           IF MODO = "B" OR MODO = "b"
+               PERFORM BATCH-PROCEDURE
+           ELSE
+               PERFORM INTERACTIVO-PROCEDURE
+           END-IF
+           CLOSE AUDIT-FILE
+           PERFORM MOSTRAR-ESTADISTICAS
+           GOBACK.
+
+       MOSTRAR-ESTADISTICAS.
+           MOVE FUNCTION CURRENT-DATE(9:6) TO WS-STATS-HORA-FIN
+           COMPUTE WS-STATS-SEGUNDOS =
+               (WS-STATS-FIN-HH * 3600 + WS-STATS-FIN-MM * 60
+                   + WS-STATS-FIN-SS)
+               - (WS-STATS-INI-HH * 3600 + WS-STATS-INI-MM * 60
+                   + WS-STATS-INI-SS)
+           DISPLAY "===================================="
+           DISPLAY "Estadisticas de fin de trabajo (OPERACIONES):"
+           DISPLAY "  Registros procesados: " WS-STATS-REGISTROS
+           DISPLAY "  Errores encontrados:  " WS-STATS-ERRORES
+           DISPLAY "  Tiempo transcurrido (seg): " WS-STATS-SEGUNDOS
+           DISPLAY "====================================".
+
+       INTERACTIVO-PROCEDURE.
             DISPLAY "Introduce el primer numero:"
             ACCEPT N1.
             DISPLAY "Introduce el segundo numero:"
             ACCEPT N2.
             ADD N1 TO N2 GIVING RESULTADO
+                ON SIZE ERROR
+                    DISPLAY "Error: desbordamiento en la suma"
+                    MOVE "Desbordamiento en la suma" TO WS-ERRLOG-MSG
+                    PERFORM REGISTRAR-ERROR
+            END-ADD
             DISPLAY N1 " + " N2 " = " RESULTADO
+            MOVE RESULTADO TO SUMA-R
             SUBTRACT N2 FROM N1 GIVING RESULTADO
+                ON SIZE ERROR
+                    DISPLAY "Error: desbordamiento en la resta"
+                    MOVE "Desbordamiento en la resta" TO WS-ERRLOG-MSG
+                    PERFORM REGISTRAR-ERROR
+            END-SUBTRACT
             DISPLAY N1 " - " N2 " = " RESULTADO
+            MOVE RESULTADO TO RESTA-R
             MULTIPLY N1 BY N2 GIVING RESULTADO
+                ON SIZE ERROR
+                    DISPLAY "Error: desbordamiento en la multiplicacion"
+                    MOVE "Desbordamiento en la multiplicacion"
+                        TO WS-ERRLOG-MSG
+                    PERFORM REGISTRAR-ERROR
+            END-MULTIPLY
             DISPLAY N1 " * " N2 " = " RESULTADO
-            DIVIDE N1 BY N2 GIVING RESULTADO
-            DISPLAY N1 " / " N2 " = " RESULTADO
-            STOP RUN.
+            MOVE RESULTADO TO MULT-R
+            IF N2 = 0
+                DISPLAY "No se puede dividir entre 0"
+                MOVE "Division por cero" TO WS-ERRLOG-MSG
+                PERFORM REGISTRAR-ERROR
+                MOVE 0 TO DIV-R
+            ELSE
+                DIVIDE N1 BY N2 GIVING RESULTADO REMAINDER RESTO
+                    ON SIZE ERROR
+                        DISPLAY "Error: desbordamiento en la division"
+                        MOVE "Desbordamiento en la division"
+                            TO WS-ERRLOG-MSG
+                        PERFORM REGISTRAR-ERROR
+                END-DIVIDE
+                DISPLAY N1 " / " N2 " = " RESULTADO " resto " RESTO
+                MOVE RESULTADO TO DIV-R
+            END-IF
+            ADD 1 TO WS-STATS-REGISTROS
+            PERFORM ESCRIBIR-AUDITORIA.
+
+       BATCH-PROCEDURE.
+           MOVE "N" TO WS-EOF-SW
+           OPEN INPUT TRANS-FILE
+           MOVE WS-TRANS-STATUS TO WS-TRANS-OPEN-OK
+           OPEN OUTPUT REPORT-FILE
+           MOVE WS-REPORT-STATUS TO WS-REPORT-OPEN-OK
+           IF WS-TRANS-STATUS NOT = "00"
+               MOVE SPACES TO WS-ERRLOG-MSG
+               STRING "No se pudo abrir TRANS.DAT, codigo "
+                   WS-TRANS-STATUS DELIMITED BY SIZE
+                   INTO WS-ERRLOG-MSG
+               PERFORM REGISTRAR-ERROR
+           ELSE
+               IF WS-REPORT-STATUS NOT = "00"
+                   MOVE SPACES TO WS-ERRLOG-MSG
+                   STRING "No pudo abrir OPREPORT.DAT, codigo "
+                       WS-REPORT-STATUS DELIMITED BY SIZE
+                       INTO WS-ERRLOG-MSG
+                   PERFORM REGISTRAR-ERROR
+               ELSE
+                   PERFORM CABECERA-INFORME
+                   PERFORM UNTIL FIN-TRANS
+                       READ TRANS-FILE
+                           AT END SET FIN-TRANS TO TRUE
+                           NOT AT END
+                               IF TR-OP-CODE = "AR"
+                                   OR TR-OP-CODE = SPACES
+                                   MOVE TR-N1 TO N1
+                                   MOVE TR-N2 TO N2
+                                   PERFORM CALCULAR-PAR
+                               END-IF
+                       END-READ
+                   END-PERFORM
+                   MOVE TOTAL-SUMA TO WS-TOTAL-SUMA-DISP
+                   MOVE TOTAL-RESTA TO WS-TOTAL-RESTA-DISP
+                   MOVE TOTAL-MULT TO WS-TOTAL-MULT-DISP
+                   MOVE TOTAL-DIV TO WS-TOTAL-DIV-DISP
+                   MOVE SPACES TO REPORT-LINE
+                   STRING "TOTALES -> SUMA: " WS-TOTAL-SUMA-DISP
+                       " RESTA: " WS-TOTAL-RESTA-DISP
+                       " MULT: " WS-TOTAL-MULT-DISP
+                       " DIV: " WS-TOTAL-DIV-DISP DELIMITED BY SIZE
+                       INTO REPORT-LINE
+                   WRITE REPORT-LINE
+               END-IF
+           END-IF
+           IF WS-TRANS-OPEN-OK = "00"
+               CLOSE TRANS-FILE
+           END-IF
+           IF WS-REPORT-OPEN-OK = "00"
+               CLOSE REPORT-FILE
+           END-IF.
+
+       CABECERA-INFORME.
+           ADD 1 TO RPT-PAGINA
+           MOVE FUNCTION CURRENT-DATE TO RPT-FECHA-HORA
+           MOVE SPACES TO REPORT-LINE
+           STRING RPT-TIENDA " - INFORME DE OPERACIONES"
+               DELIMITED BY SIZE
+               INTO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           STRING "Fecha: " RPT-FECHA "   Pagina: " RPT-PAGINA
+               DELIMITED BY SIZE
+               INTO REPORT-LINE
+           WRITE REPORT-LINE.
+
+       CALCULAR-PAR.
+           ADD N1 TO N2 GIVING RESULTADO
+               ON SIZE ERROR
+                   MOVE "Error: desbordamiento en la suma"
+                       TO REPORT-LINE
+                   WRITE REPORT-LINE
+                   MOVE "Desbordamiento en la suma" TO WS-ERRLOG-MSG
+                   PERFORM REGISTRAR-ERROR
+           END-ADD
+           MOVE N1 TO WS-N1-DISP
+           MOVE N2 TO WS-N2-DISP
+           MOVE RESULTADO TO WS-RESULTADO-DISP
+           MOVE SPACES TO REPORT-LINE
+           STRING WS-N1-DISP " + " WS-N2-DISP " = " WS-RESULTADO-DISP
+               DELIMITED BY SIZE
+               INTO REPORT-LINE
+           WRITE REPORT-LINE
+           ADD RESULTADO TO TOTAL-SUMA
+           MOVE RESULTADO TO SUMA-R
+           SUBTRACT N2 FROM N1 GIVING RESULTADO
+               ON SIZE ERROR
+                   MOVE "Error: desbordamiento en la resta"
+                       TO REPORT-LINE
+                   WRITE REPORT-LINE
+                   MOVE "Desbordamiento en la resta" TO WS-ERRLOG-MSG
+                   PERFORM REGISTRAR-ERROR
+           END-SUBTRACT
+           MOVE N1 TO WS-N1-DISP
+           MOVE N2 TO WS-N2-DISP
+           MOVE RESULTADO TO WS-RESULTADO-DISP
+           MOVE SPACES TO REPORT-LINE
+           STRING WS-N1-DISP " - " WS-N2-DISP " = " WS-RESULTADO-DISP
+               DELIMITED BY SIZE
+               INTO REPORT-LINE
+           WRITE REPORT-LINE
+           ADD RESULTADO TO TOTAL-RESTA
+           MOVE RESULTADO TO RESTA-R
+           MULTIPLY N1 BY N2 GIVING RESULTADO
+               ON SIZE ERROR
+                   MOVE "Error: desbordamiento en la multiplicacion"
+                       TO REPORT-LINE
+                   WRITE REPORT-LINE
+                   MOVE "Desbordamiento en la multiplicacion"
+                       TO WS-ERRLOG-MSG
+                   PERFORM REGISTRAR-ERROR
+           END-MULTIPLY
+           MOVE N1 TO WS-N1-DISP
+           MOVE N2 TO WS-N2-DISP
+           MOVE RESULTADO TO WS-RESULTADO-DISP
+           MOVE SPACES TO REPORT-LINE
+           STRING WS-N1-DISP " * " WS-N2-DISP " = " WS-RESULTADO-DISP
+               DELIMITED BY SIZE
+               INTO REPORT-LINE
+           WRITE REPORT-LINE
+           ADD RESULTADO TO TOTAL-MULT
+           MOVE RESULTADO TO MULT-R
+           IF N2 = 0
+               MOVE "No se puede dividir entre 0" TO REPORT-LINE
+               WRITE REPORT-LINE
+               MOVE "Division por cero" TO WS-ERRLOG-MSG
+               PERFORM REGISTRAR-ERROR
+               MOVE 0 TO DIV-R
+           ELSE
+               DIVIDE N1 BY N2 GIVING RESULTADO REMAINDER RESTO
+                   ON SIZE ERROR
+                       MOVE "Error: desbordamiento en la division"
+                           TO REPORT-LINE
+                       WRITE REPORT-LINE
+                       MOVE "Desbordamiento en la division"
+                           TO WS-ERRLOG-MSG
+                       PERFORM REGISTRAR-ERROR
+               END-DIVIDE
+               MOVE N1 TO WS-N1-DISP
+               MOVE N2 TO WS-N2-DISP
+               MOVE RESULTADO TO WS-RESULTADO-DISP
+               MOVE RESTO TO WS-RESTO-DISP
+               MOVE SPACES TO REPORT-LINE
+               STRING WS-N1-DISP " / " WS-N2-DISP " = "
+                   WS-RESULTADO-DISP " resto " WS-RESTO-DISP
+                   DELIMITED BY SIZE
+                   INTO REPORT-LINE
+               WRITE REPORT-LINE
+               ADD RESULTADO TO TOTAL-DIV
+               MOVE RESULTADO TO DIV-R
+           END-IF
+           ADD 1 TO WS-STATS-REGISTROS
+           PERFORM ESCRIBIR-AUDITORIA.
+       ESCRIBIR-AUDITORIA.
+           MOVE FUNCTION CURRENT-DATE TO WS-FECHA-HORA
+           MOVE N1 TO WS-N1-DISP
+           MOVE N2 TO WS-N2-DISP
+           MOVE SUMA-R TO WS-SUMA-R-DISP
+           MOVE RESTA-R TO WS-RESTA-R-DISP
+           MOVE MULT-R TO WS-MULT-R-DISP
+           MOVE DIV-R TO WS-DIV-R-DISP
+           MOVE SPACES TO AUDIT-LINE
+           STRING WS-FECHA "-" WS-HORA
+               " N1=" WS-N1-DISP " N2=" WS-N2-DISP
+               " SUMA=" WS-SUMA-R-DISP " RESTA=" WS-RESTA-R-DISP
+               " MULT=" WS-MULT-R-DISP " DIV=" WS-DIV-R-DISP
+               DELIMITED BY SIZE
+               INTO AUDIT-LINE
+           WRITE AUDIT-LINE.
+
+       REGISTRAR-ERROR.
+           ADD 1 TO WS-STATS-ERRORES
+           MOVE FUNCTION CURRENT-DATE TO WS-FECHA-HORA
+           OPEN EXTEND ERROR-LOG-FILE
+           IF WS-ERRLOG-STATUS NOT = "00"
+               AND WS-ERRLOG-STATUS NOT = "05"
+               DISPLAY "Aviso: no se pudo abrir ERRORLOG.DAT, codigo "
+                   WS-ERRLOG-STATUS
+           ELSE
+               MOVE WS-FECHA TO ERRLOG-FECHA
+               MOVE WS-HORA TO ERRLOG-HORA
+               MOVE "OPERACIONES" TO ERRLOG-PROGRAMA
+               MOVE WS-ERRLOG-MSG TO ERRLOG-MENSAJE
+               WRITE ERROR-LOG-REC
+               CLOSE ERROR-LOG-FILE
+           END-IF.
        END PROGRAM OPERACIONES.
